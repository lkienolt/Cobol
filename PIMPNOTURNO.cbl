@@ -0,0 +1,735 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIMPNOTURNO.
+      * AUTHOR.        LUCIANO KIENOLT.
+      * DATE-WRITTEN.  09/08/2019..
+      * REMARKS.
+      *----------------------------------------------------------------*
+      * SISTEMA:      VENDAS
+      * PROGRAMA:     IMPORTACAO NOTURNA DE CLIENTES E VENDEDORES
+      *
+      * OBJETIVO:     RODAR SEM OPERADOR, LENDO O MANIFESTO DOS
+      *               ARQUIVOS QUE CHEGARAM NA PASTA DE ENTRADA DURANTE
+      *               A NOITE (IMPTNOTURNO.CTL) E CARREGANDO CADA UM
+      *               DELES EM CLIENTES.DAT OU VENDEDORES.DAT, REUSANDO
+      *               A MESMA VALIDACAO DA IMPORTACAO DE TELA (PCLIENTES
+      *               E PVENDEDOR, OPCAO 5). GERA UM RELATORIO FINAL
+      *               COM O RESUMO DE CADA ARQUIVO PROCESSADO.
+      *
+      * VERSOES:      DATA        DESCRICAO
+      *               ----------  --------------------------------------
+      *               09/08/2019  IMPORTACAO NOTURNA DE CLIENTES/
+      *                           VENDEDORES A PARTIR DO MANIFESTO
+      *
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK "clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY FS-CNPJ
+               ALTERNATE RECORD KEY FS-NOME WITH DUPLICATES.
+
+           SELECT FILE2 ASSIGN TO DISK "vendedores.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS2-KEY
+               ALTERNATE RECORD KEY FS2-CPF.
+
+           SELECT FILE3 ASSIGN TO DISK WID-ARQUIVO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-STAT.
+
+           SELECT FILE4 ASSIGN TO DISK WID-ARQUIVO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-STAT.
+
+           SELECT FILE5 ASSIGN TO DISK "imptnoturno.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT.
+
+           SELECT FILE6 ASSIGN TO DISK "clientes.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT.
+
+           SELECT FILE7 ASSIGN TO DISK "vendedores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT.
+
+           SELECT RELFILE ASSIGN TO DISK "PIMPNOTURNO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT2.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY arqclientes.
+
+       COPY arqvendedor.
+
+      * LAYOUT SEQUENCIAL DE IMPORTACAO DE CLIENTES, IGUAL AO FILE2
+      * DE PCLIENTES
+       FD FILE3.
+       01 FILE3-REC.
+           03 FS3-KEY.
+               05 FS3-CODIGO     PIC 9(007).
+           03 FS3-NOME           PIC X(040).
+           03 FS3-CNPJ           PIC 9(014).
+           03 FS3-LATITUDE       PIC S9(003)V9(008).
+           03 FS3-LONGITUDE      PIC S9(003)V9(008).
+           03 FILLER             PIC X(020).
+
+      * LAYOUT SEQUENCIAL DE IMPORTACAO DE VENDEDORES, IGUAL AO FILE4
+      * DE PVENDEDOR
+       FD FILE4.
+       01 FILE4-REC.
+           05 FS4-KEY.
+               10 FS4-CODIGO     PIC 9(003).
+           05 FS4-NOME           PIC X(040).
+           05 FS4-CPF            PIC 9(011).
+           05 FS4-LATITUDE       PIC S9(003)V9(008).
+           05 FS4-LONGITUDE      PIC S9(003)V9(008).
+           05 FILLER             PIC X(020).
+
+      * MANIFESTO DOS ARQUIVOS QUE CHEGARAM NA PASTA DE ENTRADA:
+      * UMA LINHA POR ARQUIVO, TIPO (C-CLIENTE / V-VENDEDOR) E NOME
+       FD FILE5.
+       01 FILE5-REC.
+           03 CTL-TIPO           PIC X(001).
+           03 FILLER             PIC X(001).
+           03 CTL-ARQUIVO        PIC X(060).
+
+       FD FILE6.
+       01 FILE6-REC              PIC X(100).
+
+       FD FILE7.
+       01 FILE7-REC              PIC X(100).
+
+       FD RELFILE
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA.
+           03 WS-ANO          PIC 9(02) VALUE ZEROS.
+           03 WS-MES          PIC 9(02) VALUE ZEROS.
+           03 WS-DIA          PIC 9(02) VALUE ZEROS.
+       01 WS-HORA.
+           03  WS-HOR         PIC 9(02) VALUE ZEROS.
+           03  WS-MIN         PIC 9(02) VALUE ZEROS.
+           03  WS-SEG         PIC 9(02) VALUE ZEROS.
+           03  WS-CSE         PIC 9(02) VALUE ZEROS.
+       01 WS-OPERADOR         PIC X(008) VALUE "NOTURNO".
+
+       01 WS-DATA-REL.
+           03 WS-DATA-REL-DIA  PIC 9(02).
+           03 FILLER           PIC X(01) VALUE "/".
+           03 WS-DATA-REL-MES  PIC 9(02).
+           03 FILLER           PIC X(01) VALUE "/".
+           03 WS-DATA-REL-ANO  PIC 9(02).
+
+       01  WID-ARQUIVO        PIC X(60) VALUE SPACES.
+
+       01  WS-LOG-LINHA.
+           03  WS-LOG-DATA.
+               05  WS-LOG-ANO   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE "/".
+               05  WS-LOG-MES   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE "/".
+               05  WS-LOG-DIA   PIC 9(002).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-HORA.
+               05  WS-LOG-HOR   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE ":".
+               05  WS-LOG-MIN   PIC 9(002).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-OPERADOR  PIC X(008).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-OPERACAO  PIC X(001).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-CODIGO    PIC 9(007).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-NOME      PIC X(040).
+
+       01 WS-CNPJ-TT     PIC 9(03) VALUE ZEROS.
+       01 WS-CNPJ-QC     PIC 9(03) VALUE ZEROS.
+       01 WS-CNPJ-RS     PIC 9(02) VALUE ZEROS.
+       01 WS-CNPJ-D1     PIC 9(01) VALUE ZEROS.
+       01 WS-CNPJ-D2     PIC 9(01) VALUE ZEROS.
+       01 WS-CNPJ        PIC 9(14) VALUE ZEROS.
+       01 FILLER REDEFINES WS-CNPJ.
+           03 WS-CNPJ-P01.
+                05 WS-CNPJ-01 PIC 9(01).
+                05 WS-CNPJ-02 PIC 9(01).
+           03 WS-CNPJ-P02.
+                05 WS-CNPJ-03 PIC 9(01).
+                05 WS-CNPJ-04 PIC 9(01).
+                05 WS-CNPJ-05 PIC 9(01).
+           03 WS-CNPJ-P03.
+                05 WS-CNPJ-06 PIC 9(01).
+                05 WS-CNPJ-07 PIC 9(01).
+                05 WS-CNPJ-08 PIC 9(01).
+           03 WS-CNPJ-P04.
+                05 WS-CNPJ-09 PIC 9(01).
+                05 WS-CNPJ-10 PIC 9(01).
+                05 WS-CNPJ-11 PIC 9(01).
+                05 WS-CNPJ-12 PIC 9(01).
+           03 WS-CNPJ-P05.
+                05 WS-CNPJ-13 PIC 9(01).
+                05 WS-CNPJ-14 PIC 9(01).
+
+       01 WS-CPF-TT PIC 9(03) VALUE ZEROS.
+       01 WS-CPF-QC PIC 9(03) VALUE ZEROS.
+       01 WS-CPF-RS PIC 9(02) VALUE ZEROS.
+       01 WS-CPF-D1 PIC 9(01) VALUE ZEROS.
+       01 WS-CPF-D2 PIC 9(01) VALUE ZEROS.
+       01 WS-CPF    PIC 9(11) VALUE ZEROS.
+       01 FILLER REDEFINES WS-CPF.
+           03 WS-CPF-P01.
+                05 WS-CPF-01 PIC 9(01).
+                05 WS-CPF-02 PIC 9(01).
+                05 WS-CPF-03 PIC 9(01).
+           03 WS-CPF-P02.
+                05 WS-CPF-04 PIC 9(01).
+                05 WS-CPF-05 PIC 9(01).
+                05 WS-CPF-06 PIC 9(01).
+           03 WS-CPF-P03.
+                05 WS-CPF-07 PIC 9(01).
+                05 WS-CPF-08 PIC 9(01).
+                05 WS-CPF-09 PIC 9(01).
+           03 WS-CPF-P04.
+                05 WS-CPF-10 PIC 9(01).
+                05 WS-CPF-11 PIC 9(01).
+
+       77 FS-STAT         PIC 9(02).
+           88 FS-OK          VALUE ZEROS.
+           88 FS-NAO-EXISTE  VALUE 35.
+           88 FS-FIM-ARQUIVO VALUE 10.
+       77 FS-STAT2        PIC 9(02).
+
+       77 WS-IMP-SW           PIC X      VALUE "N".
+           88 IMP-GRAVADO        VALUE "S".
+           88 IMP-REJEITADO      VALUE "N".
+
+       77 WS-IMP-LIDOS        PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-GRAVADOS     PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJEITADOS   PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-DOC      PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-LATLONG  PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-DUPLICADO PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-OUTROS   PIC 9(007) VALUE ZEROS.
+
+       77 WS-QTD-ARQUIVOS     PIC 9(003) VALUE ZEROS.
+
+       77 WS-MANIFESTO-SW     PIC X      VALUE "S".
+           88 MANIFESTO-AUSENTE  VALUE "N".
+
+       01  WS-LINHA-CAB1.
+           03 FILLER             PIC X(30) VALUE SPACES.
+           03 FILLER             PIC X(45) VALUE
+              "IMPORTACAO NOTURNA DE CLIENTES/VENDEDORES".
+           03 FILLER             PIC X(10) VALUE SPACES.
+           03 FILLER             PIC X(06) VALUE "DATA: ".
+           03 WS-CAB1-DATA       PIC X(08).
+
+       01  WS-LINHA-ARQ.
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 FILLER             PIC X(11) VALUE "ARQUIVO: ".
+           03 WS-ARQ-TIPO        PIC X(12).
+           03 WS-ARQ-NOME        PIC X(60).
+
+       01  WS-LINHA-RESUMO.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(09) VALUE "LIDOS: ".
+           03 WS-RES-LIDOS       PIC ZZZ.ZZ9.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(13) VALUE "IMPORTADOS: ".
+           03 WS-RES-GRAVADOS    PIC ZZZ.ZZ9.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(13) VALUE "REJEITADOS: ".
+           03 WS-RES-REJEITADOS  PIC ZZZ.ZZ9.
+
+       01  WS-LINHA-REJ.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(18) VALUE "REJ DOC.INVAL.: ".
+           03 WS-REJ-DOC         PIC ZZZ.ZZ9.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(18) VALUE "LAT/LONG ZERADO: ".
+           03 WS-REJ-LATLONG     PIC ZZZ.ZZ9.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(15) VALUE "DUPLICADO: ".
+           03 WS-REJ-DUPLICADO   PIC ZZZ.ZZ9.
+
+       01  WS-LINHA-ERRO.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 WS-ERRO-MSG        PIC X(100).
+
+       01  WS-LINHA-RODAPE.
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 FILLER             PIC X(32) VALUE
+              "TOTAL DE ARQUIVOS PROCESSADOS: ".
+           03 WS-ROD-TOTAL       PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-CONTROLE SECTION.
+       0000.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA-MANIFESTO
+                   THRU 2000-PROCESSA-MANIFESTO-FIM
+                   UNTIL FS-FIM-ARQUIVO.
+           PERFORM 3000-RODAPE  THRU 3000-RODAPE-FIM.
+           PERFORM 8000-FINALIZA THRU 8000-FINALIZA-FIM.
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      * -----------------------------------
+       1000-INICIO SECTION.
+       1000.
+           PERFORM 9000-ABRIR-ARQUIVOS THRU 9000-ABRIR-ARQUIVOS-FIM.
+
+           ACCEPT WS-DATA FROM DATE.
+           ACCEPT WS-HORA FROM TIME.
+           MOVE WS-DIA TO WS-DATA-REL-DIA.
+           MOVE WS-MES TO WS-DATA-REL-MES.
+           MOVE WS-ANO TO WS-DATA-REL-ANO.
+
+           MOVE ZEROS TO WS-QTD-ARQUIVOS.
+
+           MOVE WS-DATA-REL    TO WS-CAB1-DATA.
+           MOVE WS-LINHA-CAB1  TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES         TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           IF MANIFESTO-AUSENTE
+               MOVE SPACES TO WS-LINHA-ERRO
+               STRING "MANIFESTO NAO ENCONTRADO: IMPTNOTURNO.CTL - "
+                      "NADA A PROCESSAR NESTA NOITE"
+                      DELIMITED BY SIZE INTO WS-ERRO-MSG
+               MOVE WS-LINHA-ERRO TO REL-LINHA
+               WRITE REL-LINHA
+               MOVE 10 TO FS-STAT
+           ELSE
+               PERFORM 9100-LE-MANIFESTO THRU 9100-LE-MANIFESTO-FIM
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      * -----------------------------------
+      * PROCESSA UMA LINHA DO MANIFESTO (UM ARQUIVO DE ENTRADA)
+       2000-PROCESSA-MANIFESTO SECTION.
+       2000.
+           ADD 1 TO WS-QTD-ARQUIVOS.
+           MOVE SPACES      TO WS-LINHA-ARQ.
+           MOVE CTL-ARQUIVO TO WS-ARQ-NOME.
+
+           EVALUATE CTL-TIPO
+               WHEN "C"
+                   MOVE "CLIENTES" TO WS-ARQ-TIPO
+                   MOVE WS-LINHA-ARQ TO REL-LINHA
+                   WRITE REL-LINHA
+                   PERFORM 3100-IMPORTA-CLIENTES
+                      THRU 3100-IMPORTA-CLIENTES-FIM
+               WHEN "V"
+                   MOVE "VENDEDORES" TO WS-ARQ-TIPO
+                   MOVE WS-LINHA-ARQ TO REL-LINHA
+                   WRITE REL-LINHA
+                   PERFORM 4100-IMPORTA-VENDEDORES
+                      THRU 4100-IMPORTA-VENDEDORES-FIM
+               WHEN OTHER
+                   MOVE "DESCONHECIDO" TO WS-ARQ-TIPO
+                   MOVE WS-LINHA-ARQ TO REL-LINHA
+                   WRITE REL-LINHA
+                   MOVE SPACES TO WS-LINHA-ERRO
+                   STRING "TIPO DE ARQUIVO NAO RECONHECIDO NO "
+                          "MANIFESTO: " CTL-TIPO
+                          DELIMITED BY SIZE INTO WS-ERRO-MSG
+                   MOVE WS-LINHA-ERRO TO REL-LINHA
+                   WRITE REL-LINHA
+           END-EVALUATE.
+
+           PERFORM 9100-LE-MANIFESTO THRU 9100-LE-MANIFESTO-FIM.
+
+       2000-PROCESSA-MANIFESTO-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * IMPORTA UM ARQUIVO SEQUENCIAL DE CLIENTES (LAYOUT DO FILE3)
+      * PARA CLIENTES.DAT, COM A MESMA VALIDACAO DA IMPORTACAO DE TELA
+       3100-IMPORTA-CLIENTES SECTION.
+       3100.
+           MOVE CTL-ARQUIVO TO WID-ARQUIVO.
+           OPEN INPUT FILE3.
+
+           IF FS-NAO-EXISTE
+               MOVE SPACES TO WS-LINHA-ERRO
+               STRING "ARQUIVO NAO ENCONTRADO: " CTL-ARQUIVO
+                      DELIMITED BY SIZE INTO WS-ERRO-MSG
+               MOVE WS-LINHA-ERRO TO REL-LINHA
+               WRITE REL-LINHA
+           ELSE
+               MOVE ZEROS TO WS-IMP-LIDOS
+                             WS-IMP-GRAVADOS
+                             WS-IMP-REJEITADOS
+                             WS-IMP-REJ-DOC
+                             WS-IMP-REJ-LATLONG
+                             WS-IMP-REJ-DUPLICADO
+                             WS-IMP-REJ-OUTROS
+
+               READ FILE3
+                   AT END
+                       MOVE 10 TO FS-STAT
+               END-READ
+
+               PERFORM 3150-VALIDA-GRAVAR-CLI
+                  THRU 3150-VALIDA-GRAVAR-CLI-FIM
+                  UNTIL FS-FIM-ARQUIVO
+
+               CLOSE FILE3
+
+               COMPUTE WS-IMP-REJEITADOS =
+                       WS-IMP-LIDOS - WS-IMP-GRAVADOS
+
+               PERFORM 9900-ESCREVE-RESUMO THRU 9900-ESCREVE-RESUMO-FIM
+           END-IF.
+
+       3100-IMPORTA-CLIENTES-FIM.
+           EXIT.
+
+      * VALIDA E GRAVA UM CLIENTE DO ARQUIVO DE IMPORTACAO
+       3150-VALIDA-GRAVAR-CLI SECTION.
+       3150.
+           ADD 1 TO WS-IMP-LIDOS.
+           MOVE "N" TO WS-IMP-SW.
+           INITIALIZE FILE1-REC.
+
+           EVALUATE TRUE
+               WHEN FS3-CODIGO EQUAL ZEROS OR FS3-NOME EQUAL SPACES
+                   ADD 1 TO WS-IMP-REJ-OUTROS
+               WHEN FS3-LATITUDE EQUAL ZEROS
+                       OR FS3-LONGITUDE EQUAL ZEROS
+                   ADD 1 TO WS-IMP-REJ-LATLONG
+               WHEN FS3-CNPJ EQUAL ZEROS OR ALL "1" OR ALL "2"
+                       OR ALL "3" OR ALL "4" OR ALL "5" OR ALL "6"
+                       OR ALL "7" OR ALL "8" OR ALL "9"
+                   ADD 1 TO WS-IMP-REJ-DOC
+               WHEN OTHER
+                   MOVE FS3-CNPJ TO FS-CNPJ
+                   PERFORM 2200-CALCULA-CNPJ
+                   IF FS3-CNPJ NOT EQUAL WS-CNPJ
+                       ADD 1 TO WS-IMP-REJ-DOC
+                   ELSE
+                       MOVE FS3-CODIGO TO FS-CODIGO
+                       READ FILE1 KEY IS FS-CODIGO
+                       IF FS-STAT = "00"
+                           ADD 1 TO WS-IMP-REJ-DUPLICADO
+                       ELSE
+                           MOVE "S" TO WS-IMP-SW
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+           IF IMP-GRAVADO
+               PERFORM 3200-GRAVAR-CLI THRU 3200-GRAVAR-CLI-FIM
+           END-IF.
+
+           READ FILE3
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+       3150-VALIDA-GRAVAR-CLI-FIM.
+           EXIT.
+
+       COPY calculacnpj.
+
+      * GRAVA O CLIENTE JA VALIDADO E REGISTRA A AUDITORIA
+       3200-GRAVAR-CLI SECTION.
+       3200.
+           INITIALIZE FILE1-REC.
+           MOVE FS3-CODIGO        TO FS-CODIGO
+           MOVE FS3-NOME          TO FS-NOME
+           MOVE FS3-CNPJ          TO FS-CNPJ
+           MOVE FS3-LATITUDE      TO FS-LATITUDE
+           MOVE FS3-LONGITUDE     TO FS-LONGITUDE
+           MOVE WS-OPERADOR       TO FS-AUD-OPERADOR
+           MOVE WS-ANO            TO FS-AUD-ANO
+           MOVE WS-MES            TO FS-AUD-MES
+           MOVE WS-DIA            TO FS-AUD-DIA
+           MOVE WS-HOR            TO FS-AUD-HOR
+           MOVE WS-MIN            TO FS-AUD-MIN
+           MOVE "I"               TO FS-AUD-OPERACAO
+
+           WRITE FILE1-REC
+           INVALID KEY
+               ADD 1 TO WS-IMP-REJ-DUPLICADO
+           NOT INVALID KEY
+               ADD 1 TO WS-IMP-GRAVADOS
+               PERFORM 9950-GRAVA-LOG-CLI THRU 9950-GRAVA-LOG-CLI-FIM
+           END-WRITE.
+
+       3200-GRAVAR-CLI-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * IMPORTA UM ARQUIVO SEQUENCIAL DE VENDEDORES (LAYOUT DO FILE4)
+      * PARA VENDEDORES.DAT, COM A MESMA VALIDACAO DA IMPORTACAO DE
+      * TELA
+       4100-IMPORTA-VENDEDORES SECTION.
+       4100.
+           MOVE CTL-ARQUIVO TO WID-ARQUIVO.
+           OPEN INPUT FILE4.
+
+           IF FS-NAO-EXISTE
+               MOVE SPACES TO WS-LINHA-ERRO
+               STRING "ARQUIVO NAO ENCONTRADO: " CTL-ARQUIVO
+                      DELIMITED BY SIZE INTO WS-ERRO-MSG
+               MOVE WS-LINHA-ERRO TO REL-LINHA
+               WRITE REL-LINHA
+           ELSE
+               MOVE ZEROS TO WS-IMP-LIDOS
+                             WS-IMP-GRAVADOS
+                             WS-IMP-REJEITADOS
+                             WS-IMP-REJ-DOC
+                             WS-IMP-REJ-LATLONG
+                             WS-IMP-REJ-DUPLICADO
+                             WS-IMP-REJ-OUTROS
+
+               READ FILE4
+                   AT END
+                       MOVE 10 TO FS-STAT
+               END-READ
+
+               PERFORM 4150-VALIDA-GRAVAR-VEN
+                  THRU 4150-VALIDA-GRAVAR-VEN-FIM
+                  UNTIL FS-FIM-ARQUIVO
+
+               CLOSE FILE4
+
+               COMPUTE WS-IMP-REJEITADOS =
+                       WS-IMP-LIDOS - WS-IMP-GRAVADOS
+
+               PERFORM 9900-ESCREVE-RESUMO THRU 9900-ESCREVE-RESUMO-FIM
+           END-IF.
+
+       4100-IMPORTA-VENDEDORES-FIM.
+           EXIT.
+
+      * VALIDA E GRAVA UM VENDEDOR DO ARQUIVO DE IMPORTACAO
+       4150-VALIDA-GRAVAR-VEN SECTION.
+       4150.
+           ADD 1 TO WS-IMP-LIDOS.
+           MOVE "N" TO WS-IMP-SW.
+           INITIALIZE FILE2-REC.
+
+           EVALUATE TRUE
+               WHEN FS4-CODIGO EQUAL ZEROS OR FS4-NOME EQUAL SPACES
+                   ADD 1 TO WS-IMP-REJ-OUTROS
+               WHEN FS4-LATITUDE EQUAL ZEROS
+                       OR FS4-LONGITUDE EQUAL ZEROS
+                   ADD 1 TO WS-IMP-REJ-LATLONG
+               WHEN FS4-CPF EQUAL ZEROS OR ALL "1" OR ALL "2"
+                       OR ALL "3" OR ALL "4" OR ALL "5" OR ALL "6"
+                       OR ALL "7" OR ALL "8" OR ALL "9"
+                   ADD 1 TO WS-IMP-REJ-DOC
+               WHEN OTHER
+                   MOVE FS4-CPF TO FS2-CPF
+                   PERFORM 2200-CALCULA-CPF
+                   IF FS4-CPF NOT EQUAL WS-CPF
+                       ADD 1 TO WS-IMP-REJ-DOC
+                   ELSE
+                       MOVE FS4-CODIGO TO FS2-CODIGO
+                       READ FILE2 KEY IS FS2-CODIGO
+                       IF FS-STAT = "00"
+                           ADD 1 TO WS-IMP-REJ-DUPLICADO
+                       ELSE
+                           MOVE "S" TO WS-IMP-SW
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+           IF IMP-GRAVADO
+               PERFORM 4200-GRAVAR-VEN THRU 4200-GRAVAR-VEN-FIM
+           END-IF.
+
+           READ FILE4
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+       4150-VALIDA-GRAVAR-VEN-FIM.
+           EXIT.
+
+       COPY calculacpf.
+
+      * GRAVA O VENDEDOR JA VALIDADO E REGISTRA A AUDITORIA
+       4200-GRAVAR-VEN SECTION.
+       4200.
+           INITIALIZE FILE2-REC.
+           MOVE FS4-CODIGO        TO FS2-CODIGO
+           MOVE FS4-NOME          TO FS2-NOME
+           MOVE FS4-CPF           TO FS2-CPF
+           MOVE FS4-LATITUDE      TO FS2-LATITUDE
+           MOVE FS4-LONGITUDE     TO FS2-LONGITUDE
+           MOVE WS-OPERADOR       TO FS2-AUD-OPERADOR
+           MOVE WS-ANO            TO FS2-AUD-ANO
+           MOVE WS-MES            TO FS2-AUD-MES
+           MOVE WS-DIA            TO FS2-AUD-DIA
+           MOVE WS-HOR            TO FS2-AUD-HOR
+           MOVE WS-MIN            TO FS2-AUD-MIN
+           MOVE "I"               TO FS2-AUD-OPERACAO
+
+           WRITE FILE2-REC
+           INVALID KEY
+               ADD 1 TO WS-IMP-REJ-DUPLICADO
+           NOT INVALID KEY
+               ADD 1 TO WS-IMP-GRAVADOS
+               PERFORM 9950-GRAVA-LOG-VEN THRU 9950-GRAVA-LOG-VEN-FIM
+           END-WRITE.
+
+       4200-GRAVAR-VEN-FIM.
+           EXIT.
+
+      * -----------------------------------
+       3000-RODAPE SECTION.
+       3000.
+           MOVE SPACES           TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE WS-QTD-ARQUIVOS  TO WS-ROD-TOTAL.
+           MOVE WS-LINHA-RODAPE  TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       3000-RODAPE-FIM.
+           EXIT.
+
+      * -----------------------------------
+       8000-FINALIZA SECTION.
+       8000.
+           CLOSE FILE1.
+           CLOSE FILE2.
+           CLOSE FILE5.
+           CLOSE FILE6.
+           CLOSE FILE7.
+           CLOSE RELFILE.
+           DISPLAY "IMPORTACAO NOTURNA CONCLUIDA - VER PIMPNOTURNO.LST".
+
+       8000-FINALIZA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * ABRE OS CADASTROS MESTRES, O MANIFESTO, OS LOGS DE AUDITORIA
+      * E O RELATORIO DE RESULTADO
+       9000-ABRIR-ARQUIVOS SECTION.
+       9000.
+           OPEN I-O FILE1.
+           IF FS-NAO-EXISTE
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+
+           OPEN I-O FILE2.
+           IF FS-NAO-EXISTE
+               OPEN OUTPUT FILE2
+               CLOSE FILE2
+               OPEN I-O FILE2
+           END-IF.
+
+           OPEN INPUT FILE5.
+           IF FS-NAO-EXISTE
+               MOVE "N" TO WS-MANIFESTO-SW
+           END-IF.
+
+           OPEN EXTEND FILE6.
+           IF FS-NAO-EXISTE
+               OPEN OUTPUT FILE6
+           END-IF.
+
+           OPEN EXTEND FILE7.
+           IF FS-NAO-EXISTE
+               OPEN OUTPUT FILE7
+           END-IF.
+
+           OPEN OUTPUT RELFILE.
+
+       9000-ABRIR-ARQUIVOS-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * LE A PROXIMA LINHA DO MANIFESTO DE ENTRADA
+       9100-LE-MANIFESTO SECTION.
+       9100.
+           READ FILE5
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+       9100-LE-MANIFESTO-FIM.
+           EXIT.
+
+      * ESCREVE NO RELATORIO O RESUMO DE UM ARQUIVO JA PROCESSADO
+       9900-ESCREVE-RESUMO SECTION.
+       9900.
+           MOVE WS-IMP-LIDOS      TO WS-RES-LIDOS
+           MOVE WS-IMP-GRAVADOS   TO WS-RES-GRAVADOS
+           MOVE WS-IMP-REJEITADOS TO WS-RES-REJEITADOS
+           MOVE WS-LINHA-RESUMO   TO REL-LINHA
+           WRITE REL-LINHA.
+
+           MOVE WS-IMP-REJ-DOC       TO WS-REJ-DOC
+           MOVE WS-IMP-REJ-LATLONG   TO WS-REJ-LATLONG
+           MOVE WS-IMP-REJ-DUPLICADO TO WS-REJ-DUPLICADO
+           MOVE WS-LINHA-REJ         TO REL-LINHA
+           WRITE REL-LINHA.
+
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       9900-ESCREVE-RESUMO-FIM.
+           EXIT.
+
+      * GRAVA LINHA NO LOG DE AUDITORIA DO CLIENTE RECEM-IMPORTADO
+       9950-GRAVA-LOG-CLI SECTION.
+       9950.
+           MOVE WS-ANO            TO WS-LOG-ANO
+           MOVE WS-MES            TO WS-LOG-MES
+           MOVE WS-DIA            TO WS-LOG-DIA
+           MOVE WS-HOR            TO WS-LOG-HOR
+           MOVE WS-MIN            TO WS-LOG-MIN
+           MOVE WS-OPERADOR       TO WS-LOG-OPERADOR
+           MOVE "I"               TO WS-LOG-OPERACAO
+           MOVE FS-CODIGO         TO WS-LOG-CODIGO
+           MOVE FS-NOME           TO WS-LOG-NOME
+           MOVE WS-LOG-LINHA      TO FILE6-REC
+           WRITE FILE6-REC.
+
+       9950-GRAVA-LOG-CLI-FIM.
+           EXIT.
+
+      * GRAVA LINHA NO LOG DE AUDITORIA DO VENDEDOR RECEM-IMPORTADO
+       9950-GRAVA-LOG-VEN SECTION.
+       9950.
+           MOVE WS-ANO            TO WS-LOG-ANO
+           MOVE WS-MES            TO WS-LOG-MES
+           MOVE WS-DIA            TO WS-LOG-DIA
+           MOVE WS-HOR            TO WS-LOG-HOR
+           MOVE WS-MIN            TO WS-LOG-MIN
+           MOVE WS-OPERADOR       TO WS-LOG-OPERADOR
+           MOVE "I"               TO WS-LOG-OPERACAO
+           MOVE FS2-CODIGO        TO WS-LOG-CODIGO
+           MOVE FS2-NOME          TO WS-LOG-NOME
+           MOVE WS-LOG-LINHA      TO FILE7-REC
+           WRITE FILE7-REC.
+
+       9950-GRAVA-LOG-VEN-FIM.
+           EXIT.
