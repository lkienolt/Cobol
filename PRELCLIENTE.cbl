@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRELCLIENTE.
+      * AUTHOR.        LUCIANO KIENOLT.
+      * DATE-WRITTEN.  08/07/2019..
+      * REMARKS.
+      *----------------------------------------------------------------*
+      * SISTEMA:      VENDAS
+      * PROGRAMA:     RELATORIO DE CLIENTES
+      *
+      * OBJETIVO:     LISTAR TODOS OS CLIENTES CADASTRADOS EM
+      *               CLIENTES.DAT, COM QUEBRA DE PAGINA E TOTAL
+      *               DE REGISTROS AO FINAL.
+      *
+      * VERSOES:      DATA        DESCRICAO
+      *               ----------  --------------------------------------
+      *               08/07/2019  RELATORIO DE CLIENTES
+      *               09/08/2019  CHAVE ALTERNATIVA DE NOME EM
+      *                           CLIENTES.DAT (FS-NOME), PARA CONSULTA
+      *                           POR NOME EM PCLIENTES
+      *
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK "clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY FS-CNPJ
+               ALTERNATE RECORD KEY FS-NOME WITH DUPLICATES.
+
+           SELECT RELFILE ASSIGN TO DISK "PRELCLIENTE.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT2.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY arqclientes.
+
+       FD RELFILE
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA.
+           03 WS-ANO          PIC 9(02) VALUE ZEROS.
+           03 WS-MES          PIC 9(02) VALUE ZEROS.
+           03 WS-DIA          PIC 9(02) VALUE ZEROS.
+
+       01 WS-DATA-REL.
+           03 WS-DATA-REL-DIA  PIC 9(02).
+           03 FILLER           PIC X(01) VALUE "/".
+           03 WS-DATA-REL-MES  PIC 9(02).
+           03 FILLER           PIC X(01) VALUE "/".
+           03 WS-DATA-REL-ANO  PIC 9(02).
+
+       01 WS-CNPJ-MS.
+           03 WS-CNPJ-MS1 PIC X(02).
+           03 FILLER      PIC X(01) VALUE ".".
+           03 WS-CNPJ-MS2 PIC X(03).
+           03 FILLER      PIC X(01) VALUE ".".
+           03 WS-CNPJ-MS3 PIC X(03).
+           03 FILLER      PIC X(01) VALUE "/".
+           03 WS-CNPJ-MS4 PIC X(04).
+           03 FILLER      PIC X(01) VALUE "-".
+           03 WS-CNPJ-MS5 PIC X(02).
+
+       01  WS-LINHA-CAB1.
+           03 FILLER             PIC X(40) VALUE SPACES.
+           03 FILLER             PIC X(40) VALUE
+              "RELATORIO DE CLIENTES - HBSIS".
+           03 FILLER             PIC X(12) VALUE SPACES.
+           03 FILLER             PIC X(07) VALUE "PAGINA ".
+           03 WS-CAB1-PAGINA     PIC ZZZ9.
+
+       01  WS-LINHA-CAB2.
+           03 FILLER             PIC X(06) VALUE "DATA: ".
+           03 WS-CAB2-DATA       PIC X(08).
+           03 FILLER             PIC X(118) VALUE SPACES.
+
+       01  WS-LINHA-CAB3.
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 FILLER             PIC X(07) VALUE "CODIGO".
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(40) VALUE "RAZAO SOCIAL".
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(18) VALUE "CNPJ".
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(14) VALUE "LATITUDE".
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 FILLER             PIC X(14) VALUE "LONGITUDE".
+
+       01  WS-LINHA-DET.
+           03 WS-DET-CODIGO      PIC Z(6)9.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 WS-DET-NOME        PIC X(40).
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 WS-DET-CNPJ        PIC X(18).
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 WS-DET-LATITUDE    PIC -ZZ9,99999999.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 WS-DET-LONGITUDE   PIC -ZZ9,99999999.
+
+       01  WS-LINHA-ROD.
+           03 FILLER             PIC X(20) VALUE
+              "TOTAL DE CLIENTES: ".
+           03 WS-ROD-TOTAL       PIC ZZZ.ZZ9.
+
+       77 FS-STAT         PIC 9(02).
+           88 FS-OK          VALUE ZEROS.
+           88 FS-NAO-EXISTE  VALUE 35.
+           88 FS-FIM-ARQUIVO VALUE 10.
+       77 FS-STAT2        PIC 9(02).
+
+       77 WS-CLIENTES-SW    PIC X      VALUE "S".
+           88 CLIENTES-AUSENTE    VALUE "N".
+
+       77 WS-PAGINA       PIC 9(04) VALUE ZEROS.
+       77 WS-LINHA        PIC 9(03) VALUE ZEROS.
+       77 WS-MAX-LINHAS   PIC 9(03) VALUE 050.
+       77 WS-TOTAL-CLIENTES PIC 9(07) VALUE ZEROS.
+
+       77 WS-MSGERRO      PIC X(100).
+
+       PROCEDURE DIVISION.
+       0000-CONTROLE SECTION.
+       0000.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA THRU 2000-PROCESSA-FIM
+                   UNTIL FS-FIM-ARQUIVO.
+           PERFORM 3000-RODAPE  THRU 3000-RODAPE-FIM.
+           PERFORM 8000-FINALIZA THRU 8000-FINALIZA-FIM.
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      * -----------------------------------
+       1000-INICIO SECTION.
+       1000.
+           PERFORM 9000-ABRIR-ARQUIVOS THRU 9000-ABRIR-ARQUIVOS-FIM.
+
+           ACCEPT WS-DATA FROM DATE.
+           MOVE WS-DIA TO WS-DATA-REL-DIA.
+           MOVE WS-MES TO WS-DATA-REL-MES.
+           MOVE WS-ANO TO WS-DATA-REL-ANO.
+
+           MOVE 1     TO WS-PAGINA.
+           MOVE ZEROS TO WS-LINHA.
+           MOVE ZEROS TO WS-TOTAL-CLIENTES.
+
+           PERFORM 2200-CABECALHO THRU 2200-CABECALHO-FIM.
+
+           IF CLIENTES-AUSENTE
+               CONTINUE
+           ELSE
+               MOVE ZEROS TO FS-CODIGO
+               START FILE1 KEY IS NOT LESS THAN FS-KEY
+                   INVALID KEY
+                       MOVE 10 TO FS-STAT
+               END-START
+
+               IF FS-OK
+                   PERFORM 9100-LER-CLIENTE THRU 9100-LER-CLIENTE-FIM
+               END-IF
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      * -----------------------------------
+       2000-PROCESSA SECTION.
+       2000.
+           PERFORM 2100-DETALHE THRU 2100-DETALHE-FIM.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           PERFORM 9100-LER-CLIENTE THRU 9100-LER-CLIENTE-FIM.
+
+       2000-PROCESSA-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2100-DETALHE SECTION.
+       2100.
+           IF WS-LINHA NOT LESS THAN WS-MAX-LINHAS
+               PERFORM 2200-CABECALHO
+                  THRU 2200-CABECALHO-FIM
+           END-IF.
+
+           MOVE FS-CNPJ (1:2)  TO WS-CNPJ-MS1.
+           MOVE FS-CNPJ (3:3)  TO WS-CNPJ-MS2.
+           MOVE FS-CNPJ (6:3)  TO WS-CNPJ-MS3.
+           MOVE FS-CNPJ (9:4)  TO WS-CNPJ-MS4.
+           MOVE FS-CNPJ (13:2) TO WS-CNPJ-MS5.
+
+           MOVE SPACES           TO WS-LINHA-DET.
+           MOVE FS-CODIGO        TO WS-DET-CODIGO.
+           MOVE FS-NOME          TO WS-DET-NOME.
+           MOVE WS-CNPJ-MS       TO WS-DET-CNPJ.
+           MOVE FS-LATITUDE      TO WS-DET-LATITUDE.
+           MOVE FS-LONGITUDE     TO WS-DET-LONGITUDE.
+
+           MOVE WS-LINHA-DET     TO REL-LINHA.
+           WRITE REL-LINHA.
+           ADD 1 TO WS-LINHA.
+
+       2100-DETALHE-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2200-CABECALHO SECTION.
+       2200.
+           ADD 1      TO WS-PAGINA.
+           MOVE ZEROS TO WS-LINHA.
+
+           MOVE WS-PAGINA      TO WS-CAB1-PAGINA.
+           MOVE WS-LINHA-CAB1  TO REL-LINHA.
+           IF WS-PAGINA = 1
+               WRITE REL-LINHA
+           ELSE
+               WRITE REL-LINHA AFTER ADVANCING PAGE
+           END-IF.
+
+           MOVE WS-DATA-REL    TO WS-CAB2-DATA.
+           MOVE WS-LINHA-CAB2  TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE SPACES         TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE WS-LINHA-CAB3  TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE SPACES         TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       2200-CABECALHO-FIM.
+           EXIT.
+
+      * -----------------------------------
+       3000-RODAPE SECTION.
+       3000.
+           MOVE SPACES          TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE WS-TOTAL-CLIENTES TO WS-ROD-TOTAL.
+           MOVE WS-LINHA-ROD       TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       3000-RODAPE-FIM.
+           EXIT.
+
+      * -----------------------------------
+       8000-FINALIZA SECTION.
+       8000.
+           CLOSE FILE1.
+           CLOSE RELFILE.
+           DISPLAY "RELATORIO DE CLIENTES GERADO EM PRELCLIENTE.LST - "
+                   WS-TOTAL-CLIENTES " REGISTRO(S)".
+
+       8000-FINALIZA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA LEITURA E IMPRESSAO
+       9000-ABRIR-ARQUIVOS SECTION.
+       9000.
+           OPEN INPUT FILE1.
+           IF FS-NAO-EXISTE
+               STRING "ARQUIVO CLIENTES.DAT NAO ENCONTRADO"
+                      INTO WS-MSGERRO
+               DISPLAY WS-MSGERRO
+               MOVE 10 TO FS-STAT
+               MOVE "N" TO WS-CLIENTES-SW
+           END-IF.
+
+           OPEN OUTPUT RELFILE.
+
+       9000-ABRIR-ARQUIVOS-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * LE PROXIMO CLIENTE EM SEQUENCIA DE CODIGO
+       9100-LER-CLIENTE SECTION.
+       9100.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+       9100-LER-CLIENTE-FIM.
+           EXIT.
