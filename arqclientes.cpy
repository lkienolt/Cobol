@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * COPY:         ARQCLIENTES
+      * OBJETIVO:     LAYOUT DO CADASTRO MESTRE DE CLIENTES (FILE1)
+      *----------------------------------------------------------------*
+       FD  FILE1
+           LABEL RECORD IS STANDARD.
+       01  FILE1-REC.
+           03  FS-KEY.
+               05  FS-CODIGO     PIC 9(007).
+           03  FS-NOME           PIC X(040).
+           03  FS-CNPJ           PIC 9(014).
+           03  FS-LATITUDE       PIC S9(003)V9(008).
+           03  FS-LONGITUDE      PIC S9(003)V9(008).
+           03  FS-AUDITORIA.
+               05  FS-AUD-OPERADOR  PIC X(008).
+               05  FS-AUD-DATA.
+                   07  FS-AUD-ANO   PIC 9(002).
+                   07  FS-AUD-MES   PIC 9(002).
+                   07  FS-AUD-DIA   PIC 9(002).
+               05  FS-AUD-HORA.
+                   07  FS-AUD-HOR   PIC 9(002).
+                   07  FS-AUD-MIN   PIC 9(002).
+               05  FS-AUD-OPERACAO  PIC X(001).
+           03  FILLER            PIC X(001).
