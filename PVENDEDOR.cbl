@@ -12,6 +12,20 @@
       * VERSOES:      DATA        DESCRICAO
       *               ----------  --------------------------------------
       *               21/06/2019  CADASTRAR VENDEDORES
+      *               22/07/2019  SUGERE PROXIMO CODIGO NA INCLUSAO
+      *               05/08/2019  IMPORTACAO DO ARQUIVO COMPLETO COM
+      *                           RESUMO DE IMPORTADOS/REJEITADOS
+      *               06/08/2019  OPCAO DE EXPORTACAO DO CADASTRO
+      *               07/08/2019  VALIDA FAIXA DE LATITUDE/LONGITUDE
+      *               08/08/2019  CONSULTA DE CARTEIRA DE CLIENTES POR
+      *                           VENDEDOR
+      *               09/08/2019  REGISTRA OPERADOR E DATA/HORA DAS
+      *                           ALTERACOES NO CADASTRO (AUDITORIA)
+      *               09/08/2019  MENSAGEM DE ERRO DETALHADA AO ABRIR
+      *                           O CADASTRO OU O LOG DE AUDITORIA
+      *               09/08/2019  CHAVE ALTERNATIVA DE NOME EM
+      *                           CLIENTES.DAT (FS-NOME), PARA CONSULTA
+      *                           POR NOME EM PCLIENTES
       *
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
@@ -27,25 +41,51 @@
                RECORD KEY IS FS2-KEY
                ALTERNATE RECORD KEY FS2-CPF.
 
-           SELECT FILE3 ASSIGN TO DISK WID-ARQUIVO-IMP
+           SELECT FILE3 ASSIGN TO DISK "carteira.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS3-KEY
+               ALTERNATE RECORD KEY FS3-COD-VENDEDOR WITH DUPLICATES.
+
+           SELECT FILE1 ASSIGN TO DISK "clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY FS-CNPJ
+               ALTERNATE RECORD KEY FS-NOME WITH DUPLICATES.
+
+           SELECT FILE4 ASSIGN TO DISK WID-ARQUIVO-IMP
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS FS-STAT.
 
+           SELECT FILE5 ASSIGN TO DISK "vendedores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT.
+
        DATA DIVISION.
        FILE SECTION.
 
        COPY arqvendedor.
 
-       FD FILE3.
-       01 FILE3-REC.
-           05 FS3-KEY.
-               10 FS3-CODIGO PIC 9(003).
-           05 FS3-NOME       PIC X(040).
-           05 FS3-CPF        PIC 9(011).
-           05 FS3-LATITUDE   PIC s9(003)v9(008).
-           05 FS3-LONGITUDE  PIC s9(003)v9(008).
+       COPY arqcarteira.
+
+       COPY arqclientes.
+
+       FD FILE4.
+       01 FILE4-REC.
+           05 FS4-KEY.
+               10 FS4-CODIGO PIC 9(003).
+           05 FS4-NOME       PIC X(040).
+           05 FS4-CPF        PIC 9(011).
+           05 FS4-LATITUDE   PIC s9(003)v9(008).
+           05 FS4-LONGITUDE  PIC s9(003)v9(008).
            05 FILLER         PIC X(20).
 
+       FD FILE5.
+       01 FILE5-REC          PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            03  WS-LIMPA       PIC X(100) VALUE SPACES.
@@ -60,6 +100,7 @@
            03  WS-MIN         PIC 9(02) VALUE ZEROS.
            03  WS-SEG         PIC 9(02) VALUE ZEROS.
            03  WS-CSE         PIC 9(02) VALUE ZEROS.
+       01 WS-OPERADOR         PIC X(008) VALUE SPACES.
        01 WS-MODULO.
            03 FILLER PIC X(13) VALUE "VENDEDORES - ".
            03 WS-OP PIC  X(20) VALUE SPACES.
@@ -98,6 +139,29 @@
                 05 WS-CPF-11 PIC 9(01).
 
        01  WS-ARQIMP PIC X(60) VALUE SPACES.
+       01  WS-ARQEXP PIC X(60) VALUE SPACES.
+       01  WID-ARQUIVO-IMP PIC X(60) VALUE SPACES.
+
+       01  WS-LOG-LINHA.
+           03  WS-LOG-DATA.
+               05  WS-LOG-ANO   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE "/".
+               05  WS-LOG-MES   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE "/".
+               05  WS-LOG-DIA   PIC 9(002).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-HORA.
+               05  WS-LOG-HOR   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE ":".
+               05  WS-LOG-MIN   PIC 9(002).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-OPERADOR  PIC X(008).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-OPERACAO  PIC X(001).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-CODIGO    PIC 9(003).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-NOME      PIC X(040).
 
        77 ST-ERRO PIC X(02) VALUE "00".
        77 MENS1   PIC X(01).
@@ -107,11 +171,20 @@
            88 E-ALTERAR   VALUE IS "3".
            88 E-EXCLUIR   VALUE IS "4".
            88 E-IMPORTAR  VALUE IS "5".
+           88 E-EXPORTAR  VALUE IS "6".
+           88 E-CARTEIRA  VALUE IS "7".
            88 E-ENCERRAR  VALUE IS "X" "x".
        77 FS-STAT PIC 9(02).
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCELA    VALUE 99.
            88 FS-NAO-EXISTE VALUE 35.
+           88 FS-FIM-ARQUIVO VALUE 10.
+
+       77 WS-CLIENTES-SW  PIC X      VALUE "S".
+           88 CLIENTES-AUSENTE  VALUE "N".
+       77 WS-CARTEIRA-SW  PIC X      VALUE "S".
+           88 CARTEIRA-AUSENTE  VALUE "N".
+
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
@@ -127,6 +200,28 @@
        77 WS-STATUS PIC X(30).
        77 WS-MSGERRO PIC X(100).
 
+       77 WS-CODIGO-SUGERIDO PIC 9(003) VALUE ZEROS.
+
+       77 WS-IMP-LIDOS        PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-GRAVADOS     PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJEITADOS   PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-CPF      PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-LATLONG  PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-DUPLICADO PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-OUTROS   PIC 9(007) VALUE ZEROS.
+       77 WS-EXP-TOTAL        PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-SW           PIC X      VALUE "N".
+           88 IMP-GRAVADO        VALUE "S".
+           88 IMP-REJEITADO      VALUE "N".
+
+       77 WS-CART-QTD          PIC 9(02) VALUE ZEROS.
+       77 WS-CART-TOTAL        PIC 9(05) VALUE ZEROS.
+       77 WS-CART-FIM          PIC X     VALUE "N".
+           88 CART-SEM-MAIS       VALUE "S".
+
+       01 WS-CART-LISTA.
+           03 WS-CART-LINHA OCCURS 10 TIMES PIC X(50) VALUE SPACES.
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -158,9 +253,11 @@
            05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
            05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
            05 LINE 11 COLUMN 15 VALUE "5 - IMPORTAR".
-           05 LINE 12 COLUMN 15 VALUE "X - ENCERRAR".
-           05 LINE 14 COLUMN 15 VALUE "OPCAO: ".
-           05 LINE 14 COL PLUS 1 USING WS-OPCAO AUTO.
+           05 LINE 12 COLUMN 15 VALUE "6 - EXPORTAR".
+           05 LINE 13 COLUMN 15 VALUE "7 - CARTEIRA".
+           05 LINE 14 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 16 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 16 COL PLUS 1 USING WS-OPCAO AUTO.
 
        01  SS-TELA-REGISTRO.
            02  BLANK SCREEN.
@@ -208,6 +305,48 @@
                05  LINE 21 COLUMN  07  VALUE
                      "MENSAGEM: ".
 
+           01  SS-EXPORTACAO.
+               05  LINE  05 COLUMN 07  VALUE
+                "Arquivo para exportar ...:".
+               05  T-ARQUIVO-EXP  LINE  05  COLUMN 34 PIC X(60)
+                USING  WS-ARQEXP    HIGHLIGHT .
+               05  LINE 21 COLUMN  07  VALUE
+                     "MENSAGEM: ".
+
+           01  SS-CARTEIRA.
+               05  LINE  05 COLUMN 07  VALUE
+                "Codigo do Vendedor......:".
+               05  T-CART-VEND  LINE  05  COLUMN 34 PIC 9(03)
+                USING  FS2-CODIGO    HIGHLIGHT .
+               05  LINE  06 COLUMN 07  VALUE
+                "Nome Vendedor...........:".
+               05  LINE  06 COLUMN 34 PIC X(40)
+                USING  FS2-NOME      HIGHLIGHT.
+               05  LINE  08 COLUMN 07  VALUE
+                "CODIGO   NOME DO CLIENTE".
+               05  LINE  09 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (01).
+               05  LINE  10 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (02).
+               05  LINE  11 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (03).
+               05  LINE  12 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (04).
+               05  LINE  13 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (05).
+               05  LINE  14 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (06).
+               05  LINE  15 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (07).
+               05  LINE  16 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (08).
+               05  LINE  17 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (09).
+               05  LINE  18 COLUMN 07 PIC X(50)
+                USING  WS-CART-LINHA (10).
+               05  LINE 21 COLUMN  07  VALUE
+                     "MENSAGEM: ".
+
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
@@ -249,6 +388,8 @@
            ACCEPT SS-MENU
            ACCEPT WS-HORA FROM TIME
            ACCEPT WS-DATA FROM DATE
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-OPERADOR FROM ENVIRONMENT-VALUE
            MOVE "INCLUSÃO" TO WS-OP
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS
            DISPLAY SS-CLS
@@ -278,6 +419,14 @@
                      PERFORM 6000-IMPORTAR THRU 6000-IMPORTAR-FIM
                        UNTIL COB-CRT-STATUS = COB-SCR-ESC
 
+                WHEN E-EXPORTAR
+                     PERFORM 7000-EXPORTAR THRU 7000-EXPORTAR-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
+                WHEN E-CARTEIRA
+                     PERFORM 7500-CARTEIRA THRU 7500-CARTEIRA-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
            END-EVALUATE.
 
        2000-PROCESSO-FIM.
@@ -295,6 +444,12 @@
 
            INITIALIZE FILE2-REC.
 
+           PERFORM 9100-LEITURA-PREV-VENDEDOR THRU 9100-EXIT.
+           MOVE FS2-CODIGO TO WS-CODIGO-SUGERIDO.
+           INITIALIZE FILE2-REC.
+           MOVE WS-CODIGO-SUGERIDO TO FS2-CODIGO.
+           DISPLAY T-CODIGO.
+
        2100-CODIGO.
            MOVE ZEROS TO FS-EXIT.
            PERFORM UNTIL FS-TERMINA
@@ -371,21 +526,37 @@
            END-PERFORM.
 
            MOVE ZEROS TO FS-EXIT.
-           PERFORM UNTIL FS2-LATITUDE NOT EQUAL ZEROS
+           PERFORM UNTIL (FS2-LATITUDE NOT EQUAL ZEROS
+                   AND FS2-LATITUDE NOT LESS -90
+                   AND FS2-LATITUDE NOT GREATER 90)
                    OR COB-CRT-STATUS = COB-SCR-ESC
               ACCEPT T-LATID
               IF FS2-LATITUDE EQUAL SPACES OR ZEROS
                  MOVE "FAVOR INFORMAR LATITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                 IF FS2-LATITUDE < -90 OR FS2-LATITUDE > 90
+                    MOVE "LATITUDE INVALIDA. FAIXA -90 A 90" TO
+                         WS-MSGERRO
+                    DISPLAY WS-MSGERRO at 2118
+                 END-IF
               END-IF
            END-PERFORM.
 
-           PERFORM UNTIL FS2-LONGITUDE NOT EQUAL ZEROS
+           PERFORM UNTIL (FS2-LONGITUDE NOT EQUAL ZEROS
+                   AND FS2-LONGITUDE NOT LESS -180
+                   AND FS2-LONGITUDE NOT GREATER 180)
                    OR COB-CRT-STATUS = COB-SCR-ESC
               ACCEPT T-LONGI
               IF FS2-LONGITUDE EQUAL SPACES OR ZEROS
                  MOVE "FAVOR INFORMAR LONGITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                 IF FS2-LONGITUDE < -180 OR FS2-LONGITUDE > 180
+                    MOVE "LONGITUDE INVALIDA. FAIXA -180 A 180" TO
+                         WS-MSGERRO
+                    DISPLAY WS-MSGERRO at 2118
+                 END-IF
               END-IF
            END-PERFORM.
 
@@ -409,6 +580,13 @@
 
        2300-GRAVAR SECTION.
        2300.
+           MOVE WS-OPERADOR      TO FS2-AUD-OPERADOR
+           MOVE WS-ANO           TO FS2-AUD-ANO
+           MOVE WS-MES           TO FS2-AUD-MES
+           MOVE WS-DIA           TO FS2-AUD-DIA
+           MOVE WS-HOR           TO FS2-AUD-HOR
+           MOVE WS-MIN           TO FS2-AUD-MIN
+           MOVE "I"              TO FS2-AUD-OPERACAO
            WRITE FILE2-REC
            INVALID KEY
                MOVE "VENDEDOR JÁ EXISTE" TO WS-MSGERRO
@@ -416,6 +594,8 @@
                        THRU 9900-MOSTRA-ERRO-FIM
                MOVE ZEROS TO FS2-KEY
            NOT INVALID KEY
+               MOVE "I" TO WS-LOG-OPERACAO
+               PERFORM 9950-GRAVA-LOG THRU 9950-GRAVA-LOG-FIM
                INITIALIZE FILE2-REC
                MOVE "VENDEDOR INCLUIDO COM SUCESSO" TO WS-MSGERRO
                PERFORM 9900-MOSTRA-ERRO
@@ -605,7 +785,13 @@
                  MOVE "FAVOR INFORMAR LATITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
               ELSE
-                 MOVE 99 TO FS-EXIT
+                 IF FS2-LATITUDE < -90 OR FS2-LATITUDE > 90
+                    MOVE "LATITUDE INVALIDA. FAIXA -90 A 90" TO
+                         WS-MSGERRO
+                    DISPLAY WS-MSGERRO at 2118
+                 ELSE
+                    MOVE 99 TO FS-EXIT
+                 END-IF
               END-IF
            END-PERFORM.
 
@@ -617,7 +803,13 @@
                  MOVE "FAVOR INFORMAR LONGITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
               ELSE
-                  MOVE 99 TO FS-EXIT
+                  IF FS2-LONGITUDE < -180 OR FS2-LONGITUDE > 180
+                     MOVE "LONGITUDE INVALIDA. FAIXA -180 A 180" TO
+                          WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
               END-IF
            END-PERFORM.
 
@@ -640,12 +832,21 @@
 
        4100-REGRAVAR SECTION.
        4100.
+           MOVE WS-OPERADOR      TO FS2-AUD-OPERADOR
+           MOVE WS-ANO           TO FS2-AUD-ANO
+           MOVE WS-MES           TO FS2-AUD-MES
+           MOVE WS-DIA           TO FS2-AUD-DIA
+           MOVE WS-HOR           TO FS2-AUD-HOR
+           MOVE WS-MIN           TO FS2-AUD-MIN
+           MOVE "A"              TO FS2-AUD-OPERACAO
            REWRITE FILE2-REC
                 INVALID KEY
                     MOVE "ERRO AO REGRAVAR REGISTRO" TO WS-MSGERRO
                     PERFORM 9900-MOSTRA-ERRO
                        THRU 9900-MOSTRA-ERRO-FIM
                 NOT INVALID KEY
+                    MOVE "A" TO WS-LOG-OPERACAO
+                    PERFORM 9950-GRAVA-LOG THRU 9950-GRAVA-LOG-FIM
                     INITIALIZE FILE2-REC
                     MOVE "VENDEDOR ALTERADO COM SUCESSO" TO WS-MSGERRO
                     PERFORM 9900-MOSTRA-ERRO
@@ -715,12 +916,14 @@
 
        5100-DELETAR SECTION.
        5100.
+           MOVE "E" TO WS-LOG-OPERACAO
            DELETE FILE2
                INVALID KEY
                    MOVE "ERRO AO EXCLUIR REGISTRO" TO WS-MSGERRO
                    PERFORM 9900-MOSTRA-ERRO
                       THRU 9900-MOSTRA-ERRO-FIM
                NOT INVALID KEY
+                   PERFORM 9950-GRAVA-LOG THRU 9950-GRAVA-LOG-FIM
                    INITIALIZE FILE2-REC
                    MOVE "VENDEDOR EXCLUIDO COM SUCESSO" TO WS-MSGERRO
                    PERFORM 9900-MOSTRA-ERRO
@@ -734,7 +937,7 @@
        6000.
            MOVE "IMPORTACAO" TO WS-OP.
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
-           INITIALIZE FILE3-REC.
+           INITIALIZE FILE4-REC.
       *     MOVE SPACES TO SS-CHAVE SS-DADOS.
            DISPLAY SS-TELA-REGISTRO.
            DISPLAY SS-IMPORTACAO.
@@ -752,7 +955,7 @@
            ELSE
                MOVE WS-ARQIMP TO WID-ARQUIVO-IMP
                PERFORM 9050-ABRIR-ARQUIVOS
-               READ FILE3
+               READ FILE4
                IF NOT FS-OK
                   STRING "ERRO DE LEITURA NO ARQUIVO DE IMPORTACAO: "
                        FS-STAT INTO WS-MSGERRO
@@ -765,11 +968,12 @@
                        WS-MSGERRO
                   ACCEPT SS-ERRO
                   IF E-SIM
-                     PERFORM 6100-IMPORTACAO
+                     PERFORM 6100-PROCESSA-ARQUIVO
+                        THRU 6100-PROCESSA-ARQUIVO-FIM
                      PERFORM 2400-LIMPA-DADOS
-                     MOVE "ARQUIVO IMPORTADO COM SUCESSO" TO WS-MSGERRO
-                     DISPLAY WS-MSGERRO at 2118
-                     MOVE ZEROS TO FS-EXIT
+                     PERFORM 6900-MOSTRA-RESUMO
+                        THRU 6900-MOSTRA-RESUMO-FIM
+                     MOVE 99 TO FS-EXIT
                   ELSE
                      MOVE SPACES TO WS-MSGERRO
                      MOVE 99 TO FS-EXIT
@@ -778,86 +982,370 @@
            END-IF
            END-PERFORM.
 
-           CLOSE FILE3.
+           CLOSE FILE4.
 
        6000-IMPORTAR-FIM.
            EXIT.
 
-       6100-IMPORTACAO SECTION.
+      * PERCORRE TODO O ARQUIVO DE IMPORTACAO, VALIDANDO E GRAVANDO
+      * CADA REGISTRO, ATE O FIM DO ARQUIVO
+       6100-PROCESSA-ARQUIVO SECTION.
        6100.
-           INITIALIZE FILE2-REC
+           MOVE ZEROS TO WS-IMP-LIDOS
+                         WS-IMP-GRAVADOS
+                         WS-IMP-REJEITADOS
+                         WS-IMP-REJ-CPF
+                         WS-IMP-REJ-LATLONG
+                         WS-IMP-REJ-DUPLICADO
+                         WS-IMP-REJ-OUTROS.
+
+           PERFORM 6150-VALIDA-GRAVAR THRU 6150-VALIDA-GRAVAR-FIM
+                   UNTIL FS-FIM-ARQUIVO.
+
+       6100-PROCESSA-ARQUIVO-FIM.
+           EXIT.
 
-           IF FS3-CODIGO EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
-           END-IF.
+      * VALIDA UM REGISTRO DO ARQUIVO DE IMPORTACAO E GRAVA SE OK
+       6150-VALIDA-GRAVAR SECTION.
+       6150.
+           ADD 1 TO WS-IMP-LIDOS.
+           MOVE "N" TO WS-IMP-SW.
+           INITIALIZE FILE2-REC.
 
-           IF FS3-NOME EQUAL SPACES
-              MOVE 99 TO FS-EXIT
-           END-IF.
+           EVALUATE TRUE
+               WHEN FS4-CODIGO EQUAL ZEROS OR FS4-NOME EQUAL SPACES
+                   ADD 1 TO WS-IMP-REJ-OUTROS
+               WHEN FS4-LATITUDE EQUAL ZEROS
+                       OR FS4-LONGITUDE EQUAL ZEROS
+                   ADD 1 TO WS-IMP-REJ-LATLONG
+               WHEN FS4-CPF EQUAL ZEROS OR ALL "1" OR ALL "2"
+                       OR ALL "3" OR ALL "4" OR ALL "5" OR ALL "6"
+                       OR ALL "7" OR ALL "8" OR ALL "9"
+                   ADD 1 TO WS-IMP-REJ-CPF
+               WHEN OTHER
+                   MOVE FS4-CPF TO FS2-CPF
+                   PERFORM 2200-CALCULA-CPF
+                   IF FS4-CPF NOT EQUAL WS-CPF
+                       ADD 1 TO WS-IMP-REJ-CPF
+                   ELSE
+                       MOVE FS4-CODIGO TO FS2-CODIGO
+                       READ FILE2 KEY IS FS2-CODIGO
+                       IF FS-STAT = "00"
+                           ADD 1 TO WS-IMP-REJ-DUPLICADO
+                       ELSE
+                           MOVE "S" TO WS-IMP-SW
+                       END-IF
+                   END-IF
+           END-EVALUATE.
 
-           IF FS3-LATITUDE EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
+           IF IMP-GRAVADO
+               PERFORM 6200-GRAVAR THRU 6200-GRAVAR-FIM
            END-IF.
 
-           IF FS3-LONGITUDE EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
-           END-IF.
+           READ FILE4
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
 
-           IF FS3-CPF EQUAL ZEROS OR ALL "1" OR ALL "2" OR ALL "3"
-                      OR ALL "4" OR ALL "5" OR ALL "6" OR ALL "7"
-                      OR ALL "8" OR ALL"9"
-              MOVE 99 TO FS-EXIT
+       6150-VALIDA-GRAVAR-FIM.
+           EXIT.
+
+      * GRAVA O REGISTRO DE VENDEDOR JA VALIDADO
+       6200-GRAVAR SECTION.
+       6200.
+           INITIALIZE FILE2-REC.
+           MOVE FS4-CODIGO        TO FS2-CODIGO
+           MOVE FS4-NOME          TO FS2-NOME
+           MOVE FS4-CPF           TO FS2-CPF
+           MOVE FS4-LATITUDE      TO FS2-LATITUDE
+           MOVE FS4-LONGITUDE     TO FS2-LONGITUDE
+
+           WRITE FILE2-REC
+           INVALID KEY
+               ADD 1 TO WS-IMP-REJ-DUPLICADO
+           NOT INVALID KEY
+               ADD 1 TO WS-IMP-GRAVADOS
+           END-WRITE.
+
+       6200-GRAVAR-FIM.
+           EXIT.
+
+      * MOSTRA O RESUMO DE IMPORTADOS/REJEITADOS AO FINAL DO ARQUIVO
+       6900-MOSTRA-RESUMO SECTION.
+       6900.
+           COMPUTE WS-IMP-REJEITADOS =
+                   WS-IMP-LIDOS - WS-IMP-GRAVADOS.
+
+           STRING "LIDOS: "        WS-IMP-LIDOS
+                  "  IMPORTADOS: " WS-IMP-GRAVADOS
+                  "  REJEITADOS: " WS-IMP-REJEITADOS
+                  INTO WS-MSGERRO.
+           PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM.
+
+           STRING "REJ CPF INVAL.: "    WS-IMP-REJ-CPF
+                  "  LAT/LONG ZERADO: "  WS-IMP-REJ-LATLONG
+                  "  COD. DUPLICADO: "   WS-IMP-REJ-DUPLICADO
+                  INTO WS-MSGERRO.
+           PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM.
+
+       6900-MOSTRA-RESUMO-FIM.
+           EXIT.
+
+      * PEDE O ARQUIVO DE DESTINO E DESCARREGA O CADASTRO DE
+      * VENDEDORES NELE, NO LAYOUT SEQUENCIAL DO FILE4
+       7000-EXPORTAR SECTION.
+       7000.
+           MOVE "EXPORTACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-EXPORTACAO.
+
+       7000-ARQUIVO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-ARQUIVO-EXP
+           IF WS-ARQEXP EQUAL SPACES
+               MOVE "FAVOR INFORMAR O CAMINHO E NOME DO ARQUIVO" TO
+                    WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
            ELSE
-               DISPLAY WS-LIMPA AT 2118
-               MOVE FS3-CPF TO FS2-CPF
-               PERFORM 2200-CALCULA-CPF
-               IF FS3-CPF NOT EQUAL WS-CPF
+               DISPLAY WS-LIMPA at 2118
+
+               MOVE "N" TO WS-ERRO
+               MOVE "CONFIRMA A EXPORTACAO DO CADASTRO (S/N)?" TO
+                    WS-MSGERRO
+               ACCEPT SS-ERRO
+               IF E-SIM
+                  MOVE WS-ARQEXP TO WID-ARQUIVO-IMP
+                  PERFORM 7100-GRAVA-ARQUIVO
+                     THRU 7100-GRAVA-ARQUIVO-FIM
+                  PERFORM 2400-LIMPA-DADOS
+                  STRING "ARQUIVO EXPORTADO - " WS-EXP-TOTAL
+                         " REGISTRO(S)" INTO WS-MSGERRO
+                  PERFORM 9900-MOSTRA-ERRO
+                     THRU 9900-MOSTRA-ERRO-FIM
                   MOVE 99 TO FS-EXIT
                ELSE
-                  MOVE FS3-CPF TO FS2-CPF
-                  READ FILE2 KEY IS FS2-CPF
-                  IF FS-STAT = "00"
-                     MOVE 99 TO FS-EXIT
+                  MOVE SPACES TO WS-MSGERRO
+                  MOVE 99 TO FS-EXIT
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       7000-EXPORTAR-FIM.
+           EXIT.
+
+      * ABRE O ARQUIVO DE SAIDA E DESCARREGA TODO O FILE2 NELE
+       7100-GRAVA-ARQUIVO SECTION.
+       7100.
+           MOVE ZEROS TO WS-EXP-TOTAL.
+           OPEN OUTPUT FILE4.
+
+           MOVE ZEROS TO FS2-CODIGO.
+           START FILE2 KEY IS NOT LESS THAN FS2-KEY
+               INVALID KEY
+                   MOVE 10 TO FS-STAT
+           END-START.
+
+           IF FS-OK
+               PERFORM 7900-LER-VENDEDOR-EXP
+                  THRU 7900-LER-VENDEDOR-EXP-FIM
+           END-IF.
+
+           PERFORM 7150-GRAVA-REGISTRO THRU 7150-GRAVA-REGISTRO-FIM
+                   UNTIL FS-FIM-ARQUIVO.
+
+           CLOSE FILE4.
+
+       7100-GRAVA-ARQUIVO-FIM.
+           EXIT.
+
+      * GRAVA UM REGISTRO NO ARQUIVO DE EXPORTACAO E LE O PROXIMO
+       7150-GRAVA-REGISTRO SECTION.
+       7150.
+           INITIALIZE FILE4-REC.
+           MOVE FS2-CODIGO       TO FS4-CODIGO
+           MOVE FS2-NOME         TO FS4-NOME
+           MOVE FS2-CPF          TO FS4-CPF
+           MOVE FS2-LATITUDE     TO FS4-LATITUDE
+           MOVE FS2-LONGITUDE    TO FS4-LONGITUDE
+
+           WRITE FILE4-REC.
+           ADD 1 TO WS-EXP-TOTAL.
+
+           PERFORM 7900-LER-VENDEDOR-EXP
+              THRU 7900-LER-VENDEDOR-EXP-FIM.
+
+       7150-GRAVA-REGISTRO-FIM.
+           EXIT.
+
+      * LE O PROXIMO VENDEDOR EM SEQUENCIA DE CODIGO PARA EXPORTACAO
+       7900-LER-VENDEDOR-EXP SECTION.
+       7900.
+           READ FILE2 NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+       7900-LER-VENDEDOR-EXP-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * CONSULTA A CARTEIRA DE CLIENTES DE UM VENDEDOR
+       7500-CARTEIRA SECTION.
+       7500.
+           MOVE "CARTEIRA" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           INITIALIZE FILE2-REC.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-CARTEIRA.
+
+       7500-CODIGO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-CART-VEND
+           IF FS2-CODIGO EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CODIGO DO VENDEDOR" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE2 KEY IS FS2-CODIGO
+               IF FS-STAT = "23"
+                  INITIALIZE FILE2-REC
+                  MOVE "VENDEDOR NAO CADASTRADO. INFORME NOVO CODIGO"
+                       TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  DISPLAY WS-LIMPA at 2118
+                  DISPLAY SS-CARTEIRA
+
+                  PERFORM 7510-LISTA-CLIENTES
+                     THRU 7510-LISTA-CLIENTES-FIM
+
+                  IF COB-CRT-STATUS NOT = COB-SCR-ESC
+                     MOVE "S" TO WS-ERRO
+                     MOVE "OUTRA CONSULTA DE CARTEIRA (S/N)?" TO
+                          WS-MSGERRO
+                     ACCEPT SS-ERRO
+                     IF E-SIM
+                        INITIALIZE FILE2-REC
+                        MOVE SPACES TO WS-CART-LISTA
+                        MOVE SPACES TO WS-MSGERRO
+                        DISPLAY WS-MSGERRO at 2118
+                        DISPLAY SS-CARTEIRA
+                        MOVE ZEROS TO FS-EXIT
+                     ELSE
+                        MOVE 99 TO FS-EXIT
+                     END-IF
                   END-IF
                END-IF
            END-IF
+           END-PERFORM.
 
-           IF FS-PROCESSA
-              PERFORM 6200-GRAVAR
-              MOVE "ARQUIVO IMPORTADO COM SUCESSO" TO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
+       7500-CARTEIRA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * PERCORRE A CARTEIRA (FILE3) PELA CHAVE ALTERNATIVA DO
+      * VENDEDOR, MOSTRANDO OS CLIENTES VINCULADOS EM PAGINAS DE 10
+       7510-LISTA-CLIENTES SECTION.
+       7510.
+           IF CLIENTES-AUSENTE OR CARTEIRA-AUSENTE
+               MOVE "NENHUMA DISTRIBUICAO FOI EXECUTADA AINDA" TO
+                    WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+           ELSE
+               MOVE ZEROS TO WS-CART-TOTAL
+               MOVE FS2-CODIGO TO FS3-COD-VENDEDOR
+               MOVE ZEROS TO FS-STAT
+               START FILE3 KEY IS NOT LESS THAN FS3-COD-VENDEDOR
+                   INVALID KEY
+                       MOVE 10 TO FS-STAT
+               END-START
+
+               MOVE "N" TO WS-CART-FIM
+               PERFORM 7520-MOSTRA-PAGINA THRU 7520-MOSTRA-PAGINA-FIM
+                  UNTIL CART-SEM-MAIS
+                     OR COB-CRT-STATUS = COB-SCR-ESC
+
+               IF WS-CART-TOTAL EQUAL ZEROS
+                  MOVE "NENHUM CLIENTE VINCULADO A ESTE VENDEDOR" TO
+                       WS-MSGERRO
+                  PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+               END-IF
            END-IF.
 
-       6100-IMPORTACAO-FIM.
+       7510-LISTA-CLIENTES-FIM.
            EXIT.
 
-       6200-GRAVAR SECTION.
-       6200.
-           INITIALIZE FILE2-REC WS-MSGERRO.
-           MOVE FS3-CODIGO        TO FS2-CODIGO
-           MOVE FS3-NOME          TO FS2-NOME
-           MOVE FS3-CPF           TO FS2-CPF
-           MOVE FS3-LATITUDE      TO FS2-LATITUDE
-           MOVE FS3-LONGITUDE     TO FS2-LONGITUDE
+      * -----------------------------------
+      * MONTA E EXIBE UMA PAGINA DE ATE 10 CLIENTES DA CARTEIRA
+       7520-MOSTRA-PAGINA SECTION.
+       7520.
+           MOVE ZEROS TO WS-CART-QTD.
+           MOVE SPACES TO WS-CART-LISTA.
+
+           PERFORM 7530-CARREGA-LINHA THRU 7530-CARREGA-LINHA-FIM
+              UNTIL FS-FIM-ARQUIVO
+                 OR WS-CART-QTD = 10.
+
+           IF WS-CART-QTD GREATER ZEROS
+              DISPLAY SS-CARTEIRA
+              IF FS-FIM-ARQUIVO
+                 MOVE "FIM DA LISTA. PRESSIONE ENTER PARA VOLTAR" TO
+                      WS-MSGERRO
+                 MOVE "S" TO WS-CART-FIM
+              ELSE
+                 MOVE "PRESSIONE ENTER PARA PROXIMA PAGINA" TO
+                      WS-MSGERRO
+              END-IF
+              MOVE "S" TO WS-ERRO
+              ACCEPT SS-ERRO
+           ELSE
+              MOVE "S" TO WS-CART-FIM
+           END-IF.
 
-           WRITE FILE2-REC
-           INVALID KEY
-               STRING "ERRO IMPORTACAO REGISTRO: " FS3-CODIGO
-                      INTO WS-MSGERRO
-           NOT INVALID KEY
-               STRING "REGISTRO IMPORTADO: " FS3-CODIGO
-                      INTO WS-MSGERRO
-           END-WRITE.
+       7520-MOSTRA-PAGINA-FIM.
+           EXIT.
 
-           PERFORM 9900-MOSTRA-ERRO
-              THRU 9900-MOSTRA-ERRO-FIM.
+      * -----------------------------------
+      * LE O PROXIMO VINCULO DA CARTEIRA E BUSCA O NOME DO CLIENTE
+       7530-CARREGA-LINHA SECTION.
+       7530.
+           READ FILE3 NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+           IF FS-OK
+              IF FS3-COD-VENDEDOR NOT EQUAL FS2-CODIGO
+                 MOVE 10 TO FS-STAT
+              ELSE
+                 ADD 1 TO WS-CART-TOTAL
+                 ADD 1 TO WS-CART-QTD
+                 MOVE FS3-COD-CLIENTE TO FS-CODIGO
+                 READ FILE1 KEY IS FS-CODIGO
+                    INVALID KEY
+                       MOVE SPACES TO FS-NOME
+                 END-READ
+                 STRING FS3-COD-CLIENTE " - " FS-NOME
+                        DELIMITED BY SIZE
+                        INTO WS-CART-LINHA (WS-CART-QTD)
+              END-IF
+           END-IF.
 
-       6200-GRAVAR-FIM.
+       7530-CARREGA-LINHA-FIM.
            EXIT.
 
        8000-FINALIZA SECTION.
            CLOSE FILE2.
+           CLOSE FILE1.
+           CLOSE FILE3.
+           CLOSE FILE5.
 
        8000-FINALIZA-FIM.
            EXIT.
@@ -873,6 +1361,51 @@
                CLOSE FILE2
                OPEN I-O FILE2
            END-IF.
+           IF NOT FS-OK
+               STRING "ERRO AO ABRIR VENDEDORES.DAT - FILE STATUS "
+                      FS-STAT INTO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+               MOVE "X" TO WS-OPCAO
+           END-IF.
+
+           OPEN EXTEND FILE5
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE5
+           END-IF.
+           IF NOT FS-OK
+               STRING "ERRO AO ABRIR VENDEDORES.LOG - FILE STATUS "
+                      FS-STAT INTO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+               MOVE "X" TO WS-OPCAO
+           END-IF.
+
+           OPEN INPUT FILE1.
+           IF FS-NAO-EXISTE
+               MOVE "ARQUIVO CLIENTES.DAT NAO ENCONTRADO" TO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+               MOVE "N" TO WS-CLIENTES-SW
+           ELSE
+               IF NOT FS-OK
+                   STRING "ERRO AO ABRIR CLIENTES.DAT - FILE STATUS "
+                          FS-STAT INTO WS-MSGERRO
+                   PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+                   MOVE "N" TO WS-CLIENTES-SW
+               END-IF
+           END-IF.
+
+           OPEN INPUT FILE3.
+           IF FS-NAO-EXISTE
+               MOVE "ARQUIVO CARTEIRA.DAT NAO ENCONTRADO" TO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+               MOVE "N" TO WS-CARTEIRA-SW
+           ELSE
+               IF NOT FS-OK
+                   STRING "ERRO AO ABRIR CARTEIRA.DAT - FILE STATUS "
+                          FS-STAT INTO WS-MSGERRO
+                   PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+                   MOVE "N" TO WS-CARTEIRA-SW
+               END-IF
+           END-IF.
 
        9000-ABRIR-ARQUVOS-FIM.
            EXIT.
@@ -882,7 +1415,7 @@
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
       * -----------------------------------
-           OPEN INPUT FILE3
+           OPEN INPUT FILE4
            IF FS-NAO-EXISTE THEN
               STRING "ARQUIVO PARA IMPORTACAO NÃO ENCONTRADO: "
                      WID-ARQUIVO-IMP INTO WS-MSGERRO
@@ -956,3 +1489,22 @@
 
        9900-MOSTRA-ERRO-FIM.
            EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA NO LOG DE AUDITORIA (QUEM/QUANDO ALTEROU O
+      * CADASTRO), A PARTIR DOS DADOS CORRENTES DO REGISTRO
+       9950-GRAVA-LOG SECTION.
+       9950.
+           MOVE WS-ANO            TO WS-LOG-ANO
+           MOVE WS-MES            TO WS-LOG-MES
+           MOVE WS-DIA            TO WS-LOG-DIA
+           MOVE WS-HOR            TO WS-LOG-HOR
+           MOVE WS-MIN            TO WS-LOG-MIN
+           MOVE WS-OPERADOR       TO WS-LOG-OPERADOR
+           MOVE FS2-CODIGO        TO WS-LOG-CODIGO
+           MOVE FS2-NOME          TO WS-LOG-NOME
+           MOVE WS-LOG-LINHA      TO FILE5-REC
+           WRITE FILE5-REC.
+
+       9950-GRAVA-LOG-FIM.
+           EXIT.
