@@ -0,0 +1,48 @@
+      *----------------------------------------------------------------*
+      * COPY:         CALCULACPF
+      * OBJETIVO:     CALCULA OS DIGITOS VERIFICADORES DO CPF
+      *               INFORMADO EM FS2-CPF E DEVOLVE O NUMERO COMPLETO
+      *               RECALCULADO EM WS-CPF, PARA CONFERENCIA.
+      *----------------------------------------------------------------*
+       2200-CALCULA-CPF SECTION.
+       2200.
+           MOVE FS2-CPF TO WS-CPF.
+
+           COMPUTE WS-CPF-TT =
+                 (WS-CPF-01 * 10) + (WS-CPF-02 * 9) +
+                 (WS-CPF-03 * 8)  + (WS-CPF-04 * 7) +
+                 (WS-CPF-05 * 6)  + (WS-CPF-06 * 5) +
+                 (WS-CPF-07 * 4)  + (WS-CPF-08 * 3) +
+                 (WS-CPF-09 * 2).
+
+           DIVIDE WS-CPF-TT BY 11 GIVING WS-CPF-QC
+                  REMAINDER WS-CPF-RS.
+
+           IF WS-CPF-RS < 2
+              MOVE 0 TO WS-CPF-D1
+           ELSE
+              COMPUTE WS-CPF-D1 = 11 - WS-CPF-RS
+           END-IF.
+
+           MOVE WS-CPF-D1 TO WS-CPF-10.
+
+           COMPUTE WS-CPF-TT =
+                 (WS-CPF-01 * 11) + (WS-CPF-02 * 10) +
+                 (WS-CPF-03 * 9)  + (WS-CPF-04 * 8) +
+                 (WS-CPF-05 * 7)  + (WS-CPF-06 * 6) +
+                 (WS-CPF-07 * 5)  + (WS-CPF-08 * 4) +
+                 (WS-CPF-09 * 3)  + (WS-CPF-10 * 2).
+
+           DIVIDE WS-CPF-TT BY 11 GIVING WS-CPF-QC
+                  REMAINDER WS-CPF-RS.
+
+           IF WS-CPF-RS < 2
+              MOVE 0 TO WS-CPF-D2
+           ELSE
+              COMPUTE WS-CPF-D2 = 11 - WS-CPF-RS
+           END-IF.
+
+           MOVE WS-CPF-D2 TO WS-CPF-11.
+
+       2200-CALCULA-CPF-FIM.
+           EXIT.
