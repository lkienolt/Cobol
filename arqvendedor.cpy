@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      * COPY:         ARQVENDEDOR
+      * OBJETIVO:     LAYOUT DO CADASTRO MESTRE DE VENDEDORES (FILE2)
+      *----------------------------------------------------------------*
+       FD  FILE2
+           LABEL RECORD IS STANDARD.
+       01  FILE2-REC.
+           05  FS2-KEY.
+               10  FS2-CODIGO    PIC 9(003).
+           05  FS2-NOME          PIC X(040).
+           05  FS2-CPF           PIC 9(011).
+           05  FS2-LATITUDE      PIC S9(003)V9(008).
+           05  FS2-LONGITUDE     PIC S9(003)V9(008).
+           05  FS2-AUDITORIA.
+               07  FS2-AUD-OPERADOR PIC X(008).
+               07  FS2-AUD-DATA.
+                   09  FS2-AUD-ANO  PIC 9(002).
+                   09  FS2-AUD-MES  PIC 9(002).
+                   09  FS2-AUD-DIA  PIC 9(002).
+               07  FS2-AUD-HORA.
+                   09  FS2-AUD-HOR  PIC 9(002).
+                   09  FS2-AUD-MIN  PIC 9(002).
+               07  FS2-AUD-OPERACAO PIC X(001).
+           05  FILLER            PIC X(001).
