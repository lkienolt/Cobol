@@ -0,0 +1,51 @@
+      *----------------------------------------------------------------*
+      * COPY:         CALCULACNPJ
+      * OBJETIVO:     CALCULA OS DIGITOS VERIFICADORES DO CNPJ
+      *               INFORMADO EM FS-CNPJ E DEVOLVE O NUMERO COMPLETO
+      *               RECALCULADO EM WS-CNPJ, PARA CONFERENCIA.
+      *----------------------------------------------------------------*
+       2200-CALCULA-CNPJ SECTION.
+       2200.
+           MOVE FS-CNPJ TO WS-CNPJ.
+
+           COMPUTE WS-CNPJ-TT =
+                 (WS-CNPJ-01 * 5) + (WS-CNPJ-02 * 4) +
+                 (WS-CNPJ-03 * 3) + (WS-CNPJ-04 * 2) +
+                 (WS-CNPJ-05 * 9) + (WS-CNPJ-06 * 8) +
+                 (WS-CNPJ-07 * 7) + (WS-CNPJ-08 * 6) +
+                 (WS-CNPJ-09 * 5) + (WS-CNPJ-10 * 4) +
+                 (WS-CNPJ-11 * 3) + (WS-CNPJ-12 * 2).
+
+           DIVIDE WS-CNPJ-TT BY 11 GIVING WS-CNPJ-QC
+                  REMAINDER WS-CNPJ-RS.
+
+           IF WS-CNPJ-RS < 2
+              MOVE 0 TO WS-CNPJ-D1
+           ELSE
+              COMPUTE WS-CNPJ-D1 = 11 - WS-CNPJ-RS
+           END-IF.
+
+           MOVE WS-CNPJ-D1 TO WS-CNPJ-13.
+
+           COMPUTE WS-CNPJ-TT =
+                 (WS-CNPJ-01 * 6) + (WS-CNPJ-02 * 5) +
+                 (WS-CNPJ-03 * 4) + (WS-CNPJ-04 * 3) +
+                 (WS-CNPJ-05 * 2) + (WS-CNPJ-06 * 9) +
+                 (WS-CNPJ-07 * 8) + (WS-CNPJ-08 * 7) +
+                 (WS-CNPJ-09 * 6) + (WS-CNPJ-10 * 5) +
+                 (WS-CNPJ-11 * 4) + (WS-CNPJ-12 * 3) +
+                 (WS-CNPJ-13 * 2).
+
+           DIVIDE WS-CNPJ-TT BY 11 GIVING WS-CNPJ-QC
+                  REMAINDER WS-CNPJ-RS.
+
+           IF WS-CNPJ-RS < 2
+              MOVE 0 TO WS-CNPJ-D2
+           ELSE
+              COMPUTE WS-CNPJ-D2 = 11 - WS-CNPJ-RS
+           END-IF.
+
+           MOVE WS-CNPJ-D2 TO WS-CNPJ-14.
+
+       2200-CALCULA-CNPJ-FIM.
+           EXIT.
