@@ -12,6 +12,17 @@
       * VERSOES:      DATA        DESCRICAO
       *               ----------  --------------------------------------
       *               21/06/2019  CLIENTES
+      *               22/07/2019  SUGERE PROXIMO CODIGO NA INCLUSAO
+      *               05/08/2019  IMPORTACAO DO ARQUIVO COMPLETO COM
+      *                           RESUMO DE IMPORTADOS/REJEITADOS
+      *               06/08/2019  OPCAO DE EXPORTACAO DO CADASTRO
+      *               07/08/2019  VALIDA FAIXA DE LATITUDE/LONGITUDE
+      *               09/08/2019  REGISTRA OPERADOR E DATA/HORA DAS
+      *                           ALTERACOES NO CADASTRO (AUDITORIA)
+      *               09/08/2019  MENSAGEM DE ERRO DETALHADA AO ABRIR
+      *                           O CADASTRO OU O LOG DE AUDITORIA
+      *               09/08/2019  CONSULTA POR CNPJ E NAVEGACAO PARA
+      *                           FRENTE POR NOME, ALEM DO CODIGO
       *
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
@@ -25,12 +36,17 @@
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS FS-STAT
                RECORD KEY IS FS-KEY
-               ALTERNATE RECORD KEY FS-CNPJ.
+               ALTERNATE RECORD KEY FS-CNPJ
+               ALTERNATE RECORD KEY FS-NOME WITH DUPLICATES.
 
            SELECT FILE2 ASSIGN TO DISK WID-ARQUIVO-IMP
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS FS-STAT.
 
+           SELECT FILE3 ASSIGN TO DISK "clientes.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -46,6 +62,9 @@
            03 FS2-LONGITUDE  PIC S9(003)v9(008).
            03 FILLER         PIC X(20).
 
+       FD FILE3.
+       01 FILE3-REC          PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            03  WS-LIMPA       PIC X(100) VALUE SPACES.
@@ -60,6 +79,7 @@
            03  WS-MIN         PIC 9(02) VALUE ZEROS.
            03  WS-SEG         PIC 9(02) VALUE ZEROS.
            03  WS-CSE         PIC 9(02) VALUE ZEROS.
+       01 WS-OPERADOR         PIC X(008) VALUE SPACES.
        01 WS-MODULO.
            03 FILLER          PIC X(11) VALUE "CLIENTES -".
            03 WS-OP           PIC  X(20) VALUE SPACES.
@@ -104,6 +124,29 @@
                 05 WS-CNPJ-14 PIC 9(01).
 
        01  WS-ARQIMP     PIC X(60) VALUE SPACES.
+       01  WS-ARQEXP     PIC X(60) VALUE SPACES.
+       01  WID-ARQUIVO-IMP PIC X(60) VALUE SPACES.
+
+       01  WS-LOG-LINHA.
+           03  WS-LOG-DATA.
+               05  WS-LOG-ANO   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE "/".
+               05  WS-LOG-MES   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE "/".
+               05  WS-LOG-DIA   PIC 9(002).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-HORA.
+               05  WS-LOG-HOR   PIC 9(002).
+               05  FILLER       PIC X(001) VALUE ":".
+               05  WS-LOG-MIN   PIC 9(002).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-OPERADOR  PIC X(008).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-OPERACAO  PIC X(001).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-CODIGO    PIC 9(007).
+           03  FILLER           PIC X(001) VALUE SPACE.
+           03  WS-LOG-NOME      PIC X(040).
 
        77 ST-ERRO        PIC X(02) VALUE "00".
        77 MENS1          PIC X(01).
@@ -113,11 +156,13 @@
            88 E-ALTERAR   VALUE IS "3".
            88 E-EXCLUIR   VALUE IS "4".
            88 E-IMPORTAR  VALUE IS "5".
+           88 E-EXPORTAR  VALUE IS "6".
            88 E-ENCERRAR  VALUE IS "X" "x".
        77 FS-STAT        PIC 9(02).
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCELA    VALUE 99.
            88 FS-NAO-EXISTE VALUE 35.
+           88 FS-FIM-ARQUIVO VALUE 10.
        77 WS-ERRO        PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
@@ -133,6 +178,34 @@
        77 WS-STATUS      PIC X(30).
        77 WS-MSGERRO     PIC X(100).
 
+       77 WS-CODIGO-SUGERIDO PIC 9(007) VALUE ZEROS.
+
+       77 WS-IMP-LIDOS        PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-GRAVADOS     PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJEITADOS   PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-CNPJ     PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-LATLONG  PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-DUPLICADO PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-REJ-OUTROS   PIC 9(007) VALUE ZEROS.
+       77 WS-EXP-TOTAL        PIC 9(007) VALUE ZEROS.
+       77 WS-IMP-SW           PIC X      VALUE "N".
+           88 IMP-GRAVADO        VALUE "S".
+           88 IMP-REJEITADO      VALUE "N".
+
+       77 WS-CONS-TIPO        PIC X      VALUE "1".
+           88 CONS-CODIGO        VALUE "1".
+           88 CONS-CNPJ          VALUE "2".
+           88 CONS-NOME          VALUE "3".
+
+       77 WS-CONS-NOME        PIC X(040) VALUE SPACES.
+       77 WS-CONS-QTD         PIC 9(02)  VALUE ZEROS.
+       77 WS-CONS-TOTAL       PIC 9(05)  VALUE ZEROS.
+       77 WS-CONS-FIM         PIC X      VALUE "N".
+           88 CONS-SEM-MAIS      VALUE "S".
+
+       01 WS-CONS-LISTA.
+           03 WS-CONS-LINHA OCCURS 10 TIMES PIC X(50) VALUE SPACES.
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -164,9 +237,10 @@
            05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
            05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
            05 LINE 11 COLUMN 15 VALUE "5 - IMPORTAR".
-           05 LINE 12 COLUMN 15 VALUE "X - ENCERRAR".
-           05 LINE 14 COLUMN 15 VALUE "OPCAO: ".
-           05 LINE 14 COL PLUS 1 USING WS-OPCAO AUTO.
+           05 LINE 12 COLUMN 15 VALUE "6 - EXPORTAR".
+           05 LINE 13 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 15 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 15 COL PLUS 1 USING WS-OPCAO AUTO.
 
        01  SS-TELA-REGISTRO.
            02  BLANK SCREEN.
@@ -214,6 +288,54 @@
                05  LINE 21 COLUMN  07  VALUE
                      "MENSAGEM: ".
 
+           01  SS-EXPORTACAO.
+               05  LINE  05 COLUMN 07  VALUE
+                "Arquivo para exportar ...:".
+               05  T-ARQUIVO-EXP  LINE  05  COLUMN 34 PIC X(60)
+                USING  WS-ARQEXP    HIGHLIGHT .
+               05  LINE 21 COLUMN  07  VALUE
+                     "MENSAGEM: ".
+
+           01  SS-CONSULTA-TIPO.
+               05  LINE 05 COLUMN 07  VALUE
+                "Tipo Consulta...........:".
+               05  LINE 05 COLUMN 34  VALUE
+                "1-CODIGO   2-CNPJ   3-NOME".
+               05  T-CONS-TIPO  LINE 06  COLUMN 34 PIC X(01)
+                USING  WS-CONS-TIPO    HIGHLIGHT .
+               05  LINE 21 COLUMN  07  VALUE
+                     "MENSAGEM: ".
+
+           01  SS-CONSULTA-NOME.
+               05  LINE 05 COLUMN 07  VALUE
+                "Nome (parte da razao)...:".
+               05  T-CONS-NOME  LINE 05  COLUMN 34 PIC X(40)
+                USING  WS-CONS-NOME    HIGHLIGHT .
+               05  LINE 07 COLUMN 07  VALUE
+                     "CODIGO    RAZAO SOCIAL".
+               05  LINE 08 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (01).
+               05  LINE 09 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (02).
+               05  LINE 10 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (03).
+               05  LINE 11 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (04).
+               05  LINE 12 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (05).
+               05  LINE 13 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (06).
+               05  LINE 14 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (07).
+               05  LINE 15 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (08).
+               05  LINE 16 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (09).
+               05  LINE 17 COLUMN 07 PIC X(50)
+                USING  WS-CONS-LINHA (10).
+               05  LINE 21 COLUMN  07  VALUE
+                     "MENSAGEM: ".
+
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
@@ -255,6 +377,8 @@
            ACCEPT SS-MENU
            ACCEPT  WS-HORA FROM TIME
            ACCEPT  WS-DATA FROM DATE
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT   WS-OPERADOR FROM ENVIRONMENT-VALUE
            MOVE "INCLUS�O" TO WS-OP
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS
            DISPLAY SS-CLS
@@ -283,6 +407,10 @@
                      PERFORM 6000-IMPORTAR THRU 6000-IMPORTAR-FIM
                        UNTIL COB-CRT-STATUS = COB-SCR-ESC
 
+                WHEN E-EXPORTAR
+                     PERFORM 7000-EXPORTAR THRU 7000-EXPORTAR-FIM
+                       UNTIL COB-CRT-STATUS = COB-SCR-ESC
+
            END-EVALUATE.
 
        2000-PROCESSO-FIM.
@@ -300,6 +428,12 @@
 
            INITIALIZE FILE1-REC.
 
+           PERFORM 9100-LEITURA-PREV-CLIENTE THRU 9100-EXIT.
+           MOVE FS-CODIGO TO WS-CODIGO-SUGERIDO.
+           INITIALIZE FILE1-REC.
+           MOVE WS-CODIGO-SUGERIDO TO FS-CODIGO.
+           DISPLAY T-CODIGO.
+
        2100-CODIGO.
            MOVE ZEROS             TO FS-EXIT.
            PERFORM UNTIL FS-TERMINA
@@ -377,21 +511,37 @@
            END-PERFORM.
 
            MOVE ZEROS TO FS-EXIT.
-           PERFORM UNTIL FS-LATITUDE NOT EQUAL ZEROS
+           PERFORM UNTIL (FS-LATITUDE NOT EQUAL ZEROS
+                   AND FS-LATITUDE NOT LESS -90
+                   AND FS-LATITUDE NOT GREATER 90)
                    OR COB-CRT-STATUS = COB-SCR-ESC
               ACCEPT T-LATID
               IF FS-LATITUDE EQUAL SPACES OR ZEROS
                  MOVE "FAVOR INFORMAR LATITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                 IF FS-LATITUDE < -90 OR FS-LATITUDE > 90
+                    MOVE "LATITUDE INVALIDA. FAIXA -90 A 90" TO
+                         WS-MSGERRO
+                    DISPLAY WS-MSGERRO at 2118
+                 END-IF
               END-IF
            END-PERFORM.
 
-           PERFORM UNTIL FS-LONGITUDE NOT EQUAL ZEROS
+           PERFORM UNTIL (FS-LONGITUDE NOT EQUAL ZEROS
+                   AND FS-LONGITUDE NOT LESS -180
+                   AND FS-LONGITUDE NOT GREATER 180)
                    OR COB-CRT-STATUS = COB-SCR-ESC
               ACCEPT T-LONGI
               IF FS-LONGITUDE EQUAL SPACES OR ZEROS
                  MOVE "FAVOR INFORMAR LONGITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
+              ELSE
+                 IF FS-LONGITUDE < -180 OR FS-LONGITUDE > 180
+                    MOVE "LONGITUDE INVALIDA. FAIXA -180 A 180" TO
+                         WS-MSGERRO
+                    DISPLAY WS-MSGERRO at 2118
+                 END-IF
               END-IF
            END-PERFORM.
 
@@ -415,6 +565,14 @@
 
        2300-GRAVAR SECTION.
        2300.
+           MOVE "I"              TO WS-LOG-OPERACAO
+           MOVE WS-OPERADOR      TO FS-AUD-OPERADOR
+           MOVE WS-ANO           TO FS-AUD-ANO
+           MOVE WS-MES           TO FS-AUD-MES
+           MOVE WS-DIA           TO FS-AUD-DIA
+           MOVE WS-HOR           TO FS-AUD-HOR
+           MOVE WS-MIN           TO FS-AUD-MIN
+           MOVE "I"              TO FS-AUD-OPERACAO
            WRITE FILE1-REC
            INVALID KEY
                MOVE "CLIENTE J� EXISTE" TO WS-MSGERRO
@@ -422,6 +580,7 @@
                        THRU 9900-MOSTRA-ERRO-FIM
                MOVE ZEROS TO FS-KEY
            NOT INVALID KEY
+               PERFORM 9950-GRAVA-LOG THRU 9950-GRAVA-LOG-FIM
                INITIALIZE FILE1-REC
                MOVE "CLIENTE INCLUIDO COM SUCESSO" TO WS-MSGERRO
                PERFORM 9900-MOSTRA-ERRO
@@ -445,17 +604,57 @@
            EXIT.
 
       * -----------------------------------
+      * CONSULTA DE CLIENTE, POR CODIGO, POR CNPJ OU NAVEGANDO PARA
+      * FRENTE A PARTIR DE PARTE DO NOME (RAZAO SOCIAL)
        3000-CONSULTA SECTION.
        3000.
            MOVE "CONSULTA" TO WS-OP.
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
            DISPLAY SS-CLS.
            INITIALIZE FILE1-REC.
+           MOVE "1" TO WS-CONS-TIPO.
            DISPLAY SS-TELA-REGISTRO.
-           DISPLAY SS-CHAVE.
-           DISPLAY SS-DADOS.
+           DISPLAY SS-CONSULTA-TIPO.
 
-       3000-CODIGO.
+       3000-TIPO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-CONS-TIPO
+           IF CONS-CODIGO OR CONS-CNPJ OR CONS-NOME
+               MOVE 99 TO FS-EXIT
+           ELSE
+               MOVE "OPCAO INVALIDA. INFORME 1, 2 OU 3" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           END-IF
+           END-PERFORM.
+
+           IF COB-CRT-STATUS NOT = COB-SCR-ESC
+              EVALUATE TRUE
+                  WHEN CONS-CODIGO
+                      DISPLAY SS-TELA-REGISTRO
+                      DISPLAY SS-CHAVE
+                      DISPLAY SS-DADOS
+                      PERFORM 3010-POR-CODIGO THRU 3010-POR-CODIGO-FIM
+                  WHEN CONS-CNPJ
+                      DISPLAY SS-TELA-REGISTRO
+                      DISPLAY SS-DADOS
+                      PERFORM 3100-POR-CNPJ THRU 3100-POR-CNPJ-FIM
+                  WHEN CONS-NOME
+                      DISPLAY SS-TELA-REGISTRO
+                      DISPLAY SS-CONSULTA-NOME
+                      PERFORM 3200-POR-NOME THRU 3200-POR-NOME-FIM
+              END-EVALUATE
+           END-IF.
+
+       3000-CONSULTA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * CONSULTA POR CODIGO (CHAVE PRIMARIA)
+       3010-POR-CODIGO SECTION.
+       3010.
            MOVE ZEROS TO FS-EXIT.
            PERFORM UNTIL FS-TERMINA
                    OR COB-CRT-STATUS = COB-SCR-ESC
@@ -499,7 +698,175 @@
            END-IF
            END-PERFORM.
 
-       3000-CONSULTA-FIM.
+       3010-POR-CODIGO-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * CONSULTA POR CNPJ, USANDO A CHAVE ALTERNATIVA FS-CNPJ
+       3100-POR-CNPJ SECTION.
+       3100.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           DISPLAY WS-LIMPA AT 0934
+           ACCEPT T-CNPJ
+           IF FS-CNPJ EQUAL ZEROS
+               MOVE "FAVOR INFORMAR CNPJ" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               READ FILE1 KEY IS FS-CNPJ
+               IF FS-STAT = "23"
+                  INITIALIZE FILE1-REC
+                  MOVE "CLIENTE NAO CADASTRADO. INFORME NOVO CNPJ"
+                       TO WS-MSGERRO
+                  DISPLAY WS-MSGERRO at 2118
+               ELSE
+                  DISPLAY WS-LIMPA at 2118
+                  DISPLAY SS-DADOS
+                  MOVE FS-CNPJ (1:2)  TO WS-CNPJ-MS1
+                  MOVE FS-CNPJ (3:3)  TO WS-CNPJ-MS2
+                  MOVE FS-CNPJ (6:3)  TO WS-CNPJ-MS3
+                  MOVE FS-CNPJ (9:4)  TO WS-CNPJ-MS4
+                  MOVE FS-CNPJ (13:2) TO WS-CNPJ-MS5
+
+                  DISPLAY WS-CNPJ-MS AT 0934
+                  MOVE FS-CNPJ TO WS-CNPJ-ORI
+
+                  MOVE "S" TO WS-ERRO
+                  MOVE "PRESSIONE ENTER PARA NOVA CONSULTA" TO
+                       WS-MSGERRO
+                  ACCEPT SS-ERRO
+                  IF E-SIM
+                     PERFORM 2400-LIMPA-DADOS
+                     MOVE SPACES TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                     MOVE ZEROS TO FS-EXIT
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       3100-POR-CNPJ-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * CONSULTA NAVEGANDO PARA FRENTE A PARTIR DE PARTE DO NOME
+       3200-POR-NOME SECTION.
+       3200.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           DISPLAY WS-LIMPA AT 0934
+           ACCEPT T-CONS-NOME
+           IF WS-CONS-NOME EQUAL SPACES
+               MOVE "FAVOR INFORMAR PARTE DO NOME" TO WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               DISPLAY WS-LIMPA at 2118
+               PERFORM 3210-LISTA-NOMES THRU 3210-LISTA-NOMES-FIM
+
+               IF COB-CRT-STATUS NOT = COB-SCR-ESC
+                  MOVE "S" TO WS-ERRO
+                  MOVE "OUTRA CONSULTA POR NOME (S/N)?" TO WS-MSGERRO
+                  ACCEPT SS-ERRO
+                  IF E-SIM
+                     MOVE SPACES TO WS-CONS-NOME
+                     MOVE SPACES TO WS-CONS-LISTA
+                     MOVE SPACES TO WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                     DISPLAY SS-CONSULTA-NOME
+                     MOVE ZEROS TO FS-EXIT
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       3200-POR-NOME-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * PERCORRE O CADASTRO PELA CHAVE ALTERNATIVA FS-NOME, A PARTIR
+      * DO NOME INFORMADO, EM PAGINAS DE ATE 10 CLIENTES
+       3210-LISTA-NOMES SECTION.
+       3210.
+           MOVE ZEROS TO WS-CONS-TOTAL.
+           MOVE WS-CONS-NOME TO FS-NOME.
+           MOVE ZEROS TO FS-STAT.
+           START FILE1 KEY IS NOT LESS THAN FS-NOME
+               INVALID KEY
+                   MOVE 10 TO FS-STAT
+           END-START.
+
+           MOVE "N" TO WS-CONS-FIM.
+           PERFORM 3220-MOSTRA-PAGINA-NOME
+              THRU 3220-MOSTRA-PAGINA-NOME-FIM
+              UNTIL CONS-SEM-MAIS
+                 OR COB-CRT-STATUS = COB-SCR-ESC.
+
+           IF WS-CONS-TOTAL EQUAL ZEROS
+              MOVE "NENHUM CLIENTE ENCONTRADO A PARTIR DESSE NOME" TO
+                   WS-MSGERRO
+              PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+           END-IF.
+
+       3210-LISTA-NOMES-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * MONTA E EXIBE UMA PAGINA DE ATE 10 CLIENTES A PARTIR DO NOME
+       3220-MOSTRA-PAGINA-NOME SECTION.
+       3220.
+           MOVE ZEROS TO WS-CONS-QTD.
+           MOVE SPACES TO WS-CONS-LISTA.
+
+           PERFORM 3230-CARREGA-LINHA-NOME
+              THRU 3230-CARREGA-LINHA-NOME-FIM
+              UNTIL FS-FIM-ARQUIVO
+                 OR WS-CONS-QTD = 10.
+
+           IF WS-CONS-QTD GREATER ZEROS
+              DISPLAY SS-CONSULTA-NOME
+              IF FS-FIM-ARQUIVO
+                 MOVE "FIM DA LISTA. PRESSIONE ENTER PARA VOLTAR" TO
+                      WS-MSGERRO
+                 MOVE "S" TO WS-CONS-FIM
+              ELSE
+                 MOVE "PRESSIONE ENTER PARA PROXIMA PAGINA" TO
+                      WS-MSGERRO
+              END-IF
+              MOVE "S" TO WS-ERRO
+              ACCEPT SS-ERRO
+           ELSE
+              MOVE "S" TO WS-CONS-FIM
+           END-IF.
+
+       3220-MOSTRA-PAGINA-NOME-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * LE O PROXIMO CLIENTE EM ORDEM DE NOME
+       3230-CARREGA-LINHA-NOME SECTION.
+       3230.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+           IF FS-OK
+              ADD 1 TO WS-CONS-TOTAL
+              ADD 1 TO WS-CONS-QTD
+              STRING FS-CODIGO " - " FS-NOME
+                     DELIMITED BY SIZE
+                     INTO WS-CONS-LINHA (WS-CONS-QTD)
+           END-IF.
+
+       3230-CARREGA-LINHA-NOME-FIM.
            EXIT.
 
       * -----------------------------------
@@ -614,7 +981,13 @@
                  MOVE "FAVOR INFORMAR LATITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
               ELSE
-                 MOVE 99 TO FS-EXIT
+                 IF FS-LATITUDE < -90 OR FS-LATITUDE > 90
+                    MOVE "LATITUDE INVALIDA. FAIXA -90 A 90" TO
+                         WS-MSGERRO
+                    DISPLAY WS-MSGERRO at 2118
+                 ELSE
+                    MOVE 99 TO FS-EXIT
+                 END-IF
               END-IF
            END-PERFORM.
 
@@ -626,7 +999,13 @@
                  MOVE "FAVOR INFORMAR LONGITUDE " TO WS-MSGERRO
                  DISPLAY WS-MSGERRO at 2118
               ELSE
-                  MOVE 99 TO FS-EXIT
+                  IF FS-LONGITUDE < -180 OR FS-LONGITUDE > 180
+                     MOVE "LONGITUDE INVALIDA. FAIXA -180 A 180" TO
+                          WS-MSGERRO
+                     DISPLAY WS-MSGERRO at 2118
+                  ELSE
+                     MOVE 99 TO FS-EXIT
+                  END-IF
               END-IF
            END-PERFORM.
 
@@ -649,12 +1028,21 @@
 
        4100-REGRAVAR SECTION.
        4100.
+           MOVE "A"              TO WS-LOG-OPERACAO
+           MOVE WS-OPERADOR      TO FS-AUD-OPERADOR
+           MOVE WS-ANO           TO FS-AUD-ANO
+           MOVE WS-MES           TO FS-AUD-MES
+           MOVE WS-DIA           TO FS-AUD-DIA
+           MOVE WS-HOR           TO FS-AUD-HOR
+           MOVE WS-MIN           TO FS-AUD-MIN
+           MOVE "A"              TO FS-AUD-OPERACAO
            REWRITE FILE1-REC
                 INVALID KEY
                     MOVE "ERRO AO REGRAVAR REGISTRO" TO WS-MSGERRO
                     PERFORM 9900-MOSTRA-ERRO
                        THRU 9900-MOSTRA-ERRO-FIM
                 NOT INVALID KEY
+                    PERFORM 9950-GRAVA-LOG THRU 9950-GRAVA-LOG-FIM
                     INITIALIZE FILE1-REC
                     MOVE "CLIENTE ALTERADO COM SUCESSO" TO WS-MSGERRO
                     PERFORM 9900-MOSTRA-ERRO
@@ -725,12 +1113,14 @@
 
        5100-DELETAR SECTION.
        5100.
+           MOVE "E"              TO WS-LOG-OPERACAO
            DELETE FILE1
                INVALID KEY
                    MOVE "ERRO AO EXCLUIR REGISTRO" TO WS-MSGERRO
                    PERFORM 9900-MOSTRA-ERRO
                       THRU 9900-MOSTRA-ERRO-FIM
                NOT INVALID KEY
+                   PERFORM 9950-GRAVA-LOG THRU 9950-GRAVA-LOG-FIM
                    INITIALIZE FILE1-REC
                    MOVE "CLIENTE EXCLUIDO COM SUCESSO" TO WS-MSGERRO
                    PERFORM 9900-MOSTRA-ERRO
@@ -774,11 +1164,12 @@
                        WS-MSGERRO
                   ACCEPT SS-ERRO
                   IF E-SIM
-                     PERFORM 6100-IMPORTACAO
+                     PERFORM 6100-PROCESSA-ARQUIVO
+                        THRU 6100-PROCESSA-ARQUIVO-FIM
                      PERFORM 2400-LIMPA-DADOS
-                     MOVE "ARQUIVO IMPORTADO COM SUCESSO" TO WS-MSGERRO
-                     DISPLAY WS-MSGERRO at 2118
-                     MOVE ZEROS TO FS-EXIT
+                     PERFORM 6900-MOSTRA-RESUMO
+                        THRU 6900-MOSTRA-RESUMO-FIM
+                     MOVE 99 TO FS-EXIT
                   ELSE
                      MOVE SPACES TO WS-MSGERRO
                      MOVE 99 TO FS-EXIT
@@ -792,58 +1183,73 @@
        6000-IMPORTAR-FIM.
            EXIT.
 
-       6100-IMPORTACAO SECTION.
+      * PERCORRE TODO O ARQUIVO DE IMPORTACAO, VALIDANDO E GRAVANDO
+      * CADA REGISTRO, ATE O FIM DO ARQUIVO
+       6100-PROCESSA-ARQUIVO SECTION.
        6100.
-           INITIALIZE FILE1-REC
-
-           IF FS2-CODIGO EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
-           END-IF.
+           MOVE ZEROS TO WS-IMP-LIDOS
+                         WS-IMP-GRAVADOS
+                         WS-IMP-REJEITADOS
+                         WS-IMP-REJ-CNPJ
+                         WS-IMP-REJ-LATLONG
+                         WS-IMP-REJ-DUPLICADO
+                         WS-IMP-REJ-OUTROS.
+
+           PERFORM 6150-VALIDA-GRAVAR THRU 6150-VALIDA-GRAVAR-FIM
+                   UNTIL FS-FIM-ARQUIVO.
+
+       6100-PROCESSA-ARQUIVO-FIM.
+           EXIT.
 
-           IF FS2-NOME EQUAL SPACES
-              MOVE 99 TO FS-EXIT
-           END-IF.
+      * VALIDA UM REGISTRO DO ARQUIVO DE IMPORTACAO E GRAVA SE OK
+       6150-VALIDA-GRAVAR SECTION.
+       6150.
+           ADD 1 TO WS-IMP-LIDOS.
+           MOVE "N" TO WS-IMP-SW.
+           INITIALIZE FILE1-REC.
 
-           IF FS2-LATITUDE EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
-           END-IF.
+           EVALUATE TRUE
+               WHEN FS2-CODIGO EQUAL ZEROS OR FS2-NOME EQUAL SPACES
+                   ADD 1 TO WS-IMP-REJ-OUTROS
+               WHEN FS2-LATITUDE EQUAL ZEROS
+                       OR FS2-LONGITUDE EQUAL ZEROS
+                   ADD 1 TO WS-IMP-REJ-LATLONG
+               WHEN FS2-CNPJ EQUAL ZEROS OR ALL "1" OR ALL "2"
+                       OR ALL "3" OR ALL "4" OR ALL "5" OR ALL "6"
+                       OR ALL "7" OR ALL "8" OR ALL "9"
+                   ADD 1 TO WS-IMP-REJ-CNPJ
+               WHEN OTHER
+                   MOVE FS2-CNPJ TO FS-CNPJ
+                   PERFORM 2200-CALCULA-CNPJ
+                   IF FS2-CNPJ NOT EQUAL WS-CNPJ
+                       ADD 1 TO WS-IMP-REJ-CNPJ
+                   ELSE
+                       MOVE FS2-CODIGO TO FS-CODIGO
+                       READ FILE1 KEY IS FS-CODIGO
+                       IF FS-STAT = "00"
+                           ADD 1 TO WS-IMP-REJ-DUPLICADO
+                       ELSE
+                           MOVE "S" TO WS-IMP-SW
+                       END-IF
+                   END-IF
+           END-EVALUATE.
 
-           IF FS2-LONGITUDE EQUAL ZEROS
-              MOVE 99 TO FS-EXIT
+           IF IMP-GRAVADO
+               PERFORM 6200-GRAVAR THRU 6200-GRAVAR-FIM
            END-IF.
 
-           IF FS2-CNPJ EQUAL ZEROS OR ALL "1" OR ALL "2" OR ALL "3"
-                       OR ALL "4" OR ALL "5" OR ALL "6" OR ALL "7"
-                       OR ALL "8" OR ALL"9"
-              MOVE 99 TO FS-EXIT
-           ELSE
-               DISPLAY WS-LIMPA AT 2118
-               MOVE FS2-CNPJ TO FS-CNPJ
-               PERFORM 2200-CALCULA-CNPJ
-               IF FS2-CNPJ NOT EQUAL WS-CNPJ
-                  MOVE 99 TO FS-EXIT
-               ELSE
-                  MOVE FS2-CNPJ TO FS-CNPJ
-                  READ FILE1 KEY IS FS-CNPJ
-                  IF FS-STAT = "00"
-                     MOVE 99 TO FS-EXIT
-                  END-IF
-               END-IF
-           END-IF
+           READ FILE2
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
 
-           IF FS-PROCESSA
-              PERFORM 6200-GRAVAR
-              MOVE "ARQUIVO IMPORTADO COM SUCESSO" TO WS-MSGERRO
-              PERFORM 9900-MOSTRA-ERRO
-                 THRU 9900-MOSTRA-ERRO-FIM
-           END-IF.
-
-       6100-IMPORTACAO-FIM.
+       6150-VALIDA-GRAVAR-FIM.
            EXIT.
 
+      * GRAVA O REGISTRO DE CLIENTE JA VALIDADO
        6200-GRAVAR SECTION.
        6200.
-           INITIALIZE FILE1-REC WS-MSGERRO.
+           INITIALIZE FILE1-REC.
            MOVE FS2-CODIGO        TO FS-CODIGO
            MOVE FS2-NOME          TO FS-NOME
            MOVE FS2-CNPJ          TO FS-CNPJ
@@ -852,21 +1258,138 @@
 
            WRITE FILE1-REC
            INVALID KEY
-               STRING "ERRO IMPORTACAO REGISTRO: " FS2-CODIGO
-                      INTO WS-MSGERRO
+               ADD 1 TO WS-IMP-REJ-DUPLICADO
            NOT INVALID KEY
-               STRING "REGISTRO IMPORTADO: " FS2-CODIGO
-                      INTO WS-MSGERRO
+               ADD 1 TO WS-IMP-GRAVADOS
            END-WRITE.
 
-           PERFORM 9900-MOSTRA-ERRO
-              THRU 9900-MOSTRA-ERRO-FIM.
-
        6200-GRAVAR-FIM.
            EXIT.
 
+      * MOSTRA O RESUMO DE IMPORTADOS/REJEITADOS AO FINAL DO ARQUIVO
+       6900-MOSTRA-RESUMO SECTION.
+       6900.
+           COMPUTE WS-IMP-REJEITADOS =
+                   WS-IMP-LIDOS - WS-IMP-GRAVADOS.
+
+           STRING "LIDOS: "        WS-IMP-LIDOS
+                  "  IMPORTADOS: " WS-IMP-GRAVADOS
+                  "  REJEITADOS: " WS-IMP-REJEITADOS
+                  INTO WS-MSGERRO.
+           PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM.
+
+           STRING "REJ CNPJ INVAL.: "    WS-IMP-REJ-CNPJ
+                  "  LAT/LONG ZERADO: "  WS-IMP-REJ-LATLONG
+                  "  COD. DUPLICADO: "   WS-IMP-REJ-DUPLICADO
+                  INTO WS-MSGERRO.
+           PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM.
+
+       6900-MOSTRA-RESUMO-FIM.
+           EXIT.
+
+      * PEDE O ARQUIVO DE DESTINO E DESCARREGA O CADASTRO DE
+      * CLIENTES NELE, NO LAYOUT SEQUENCIAL DO FILE2
+       7000-EXPORTAR SECTION.
+       7000.
+           MOVE "EXPORTACAO" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-TELA-REGISTRO.
+           DISPLAY SS-EXPORTACAO.
+
+       7000-ARQUIVO.
+           MOVE ZEROS TO FS-EXIT.
+           PERFORM UNTIL FS-TERMINA
+                   OR COB-CRT-STATUS = COB-SCR-ESC
+
+           ACCEPT T-ARQUIVO-EXP
+           IF WS-ARQEXP EQUAL SPACES
+               MOVE "FAVOR INFORMAR O CAMINHO E NOME DO ARQUIVO" TO
+                    WS-MSGERRO
+               DISPLAY WS-MSGERRO at 2118
+           ELSE
+               DISPLAY WS-LIMPA at 2118
+
+               MOVE "N" TO WS-ERRO
+               MOVE "CONFIRMA A EXPORTACAO DO CADASTRO (S/N)?" TO
+                    WS-MSGERRO
+               ACCEPT SS-ERRO
+               IF E-SIM
+                  MOVE WS-ARQEXP TO WID-ARQUIVO-IMP
+                  PERFORM 7100-GRAVA-ARQUIVO
+                     THRU 7100-GRAVA-ARQUIVO-FIM
+                  PERFORM 2400-LIMPA-DADOS
+                  STRING "ARQUIVO EXPORTADO - " WS-EXP-TOTAL
+                         " REGISTRO(S)" INTO WS-MSGERRO
+                  PERFORM 9900-MOSTRA-ERRO
+                     THRU 9900-MOSTRA-ERRO-FIM
+                  MOVE 99 TO FS-EXIT
+               ELSE
+                  MOVE SPACES TO WS-MSGERRO
+                  MOVE 99 TO FS-EXIT
+               END-IF
+           END-IF
+           END-PERFORM.
+
+       7000-EXPORTAR-FIM.
+           EXIT.
+
+      * ABRE O ARQUIVO DE SAIDA E DESCARREGA TODO O FILE1 NELE
+       7100-GRAVA-ARQUIVO SECTION.
+       7100.
+           MOVE ZEROS TO WS-EXP-TOTAL.
+           OPEN OUTPUT FILE2.
+
+           MOVE ZEROS TO FS-CODIGO.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE 10 TO FS-STAT
+           END-START.
+
+           IF FS-OK
+               PERFORM 7900-LER-CLIENTE-EXP
+                  THRU 7900-LER-CLIENTE-EXP-FIM
+           END-IF.
+
+           PERFORM 7150-GRAVA-REGISTRO THRU 7150-GRAVA-REGISTRO-FIM
+                   UNTIL FS-FIM-ARQUIVO.
+
+           CLOSE FILE2.
+
+       7100-GRAVA-ARQUIVO-FIM.
+           EXIT.
+
+      * GRAVA UM REGISTRO NO ARQUIVO DE EXPORTACAO E LE O PROXIMO
+       7150-GRAVA-REGISTRO SECTION.
+       7150.
+           INITIALIZE FILE2-REC.
+           MOVE FS-CODIGO       TO FS2-CODIGO
+           MOVE FS-NOME         TO FS2-NOME
+           MOVE FS-CNPJ         TO FS2-CNPJ
+           MOVE FS-LATITUDE     TO FS2-LATITUDE
+           MOVE FS-LONGITUDE    TO FS2-LONGITUDE
+
+           WRITE FILE2-REC.
+           ADD 1 TO WS-EXP-TOTAL.
+
+           PERFORM 7900-LER-CLIENTE-EXP THRU 7900-LER-CLIENTE-EXP-FIM.
+
+       7150-GRAVA-REGISTRO-FIM.
+           EXIT.
+
+      * LE O PROXIMO CLIENTE EM SEQUENCIA DE CODIGO PARA EXPORTACAO
+       7900-LER-CLIENTE-EXP SECTION.
+       7900.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+       7900-LER-CLIENTE-EXP-FIM.
+           EXIT.
+
        8000-FINALIZA SECTION.
            CLOSE FILE1.
+           CLOSE FILE3.
 
        8000-FINALIZA-FIM.
            EXIT.
@@ -882,6 +1405,23 @@
                CLOSE FILE1
                OPEN I-O FILE1
            END-IF.
+           IF NOT FS-OK
+               STRING "ERRO AO ABRIR CLIENTES.DAT - FILE STATUS "
+                      FS-STAT INTO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+               MOVE "X" TO WS-OPCAO
+           END-IF.
+
+           OPEN EXTEND FILE3
+           IF FS-NAO-EXISTE THEN
+               OPEN OUTPUT FILE3
+           END-IF.
+           IF NOT FS-OK
+               STRING "ERRO AO ABRIR CLIENTES.LOG - FILE STATUS "
+                      FS-STAT INTO WS-MSGERRO
+               PERFORM 9900-MOSTRA-ERRO THRU 9900-MOSTRA-ERRO-FIM
+               MOVE "X" TO WS-OPCAO
+           END-IF.
 
        9000-ABRIR-ARQUVOS-FIM.
            EXIT.
@@ -964,3 +1504,22 @@
 
        9900-MOSTRA-ERRO-FIM.
            EXIT.
+
+      * -----------------------------------
+      * GRAVA LINHA NO LOG DE AUDITORIA (QUEM/QUANDO ALTEROU O
+      * CADASTRO), A PARTIR DOS DADOS CORRENTES DO REGISTRO
+       9950-GRAVA-LOG SECTION.
+       9950.
+           MOVE WS-ANO            TO WS-LOG-ANO
+           MOVE WS-MES            TO WS-LOG-MES
+           MOVE WS-DIA            TO WS-LOG-DIA
+           MOVE WS-HOR            TO WS-LOG-HOR
+           MOVE WS-MIN            TO WS-LOG-MIN
+           MOVE WS-OPERADOR       TO WS-LOG-OPERADOR
+           MOVE FS-CODIGO         TO WS-LOG-CODIGO
+           MOVE FS-NOME           TO WS-LOG-NOME
+           MOVE WS-LOG-LINHA      TO FILE3-REC
+           WRITE FILE3-REC.
+
+       9950-GRAVA-LOG-FIM.
+           EXIT.
