@@ -0,0 +1,464 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDISTRIBUICAO.
+      * AUTHOR.        LUCIANO KIENOLT.
+      * DATE-WRITTEN.  15/07/2019..
+      * REMARKS.
+      *----------------------------------------------------------------*
+      * SISTEMA:      VENDAS
+      * PROGRAMA:     DISTRIBUICAO DE CLIENTES POR VENDEDOR
+      *
+      * OBJETIVO:     ASSOCIAR CADA CLIENTE DE CLIENTES.DAT AO
+      *               VENDEDOR DE VENDEDORES.DAT GEOGRAFICAMENTE MAIS
+      *               PROXIMO, COM BASE EM LATITUDE/LONGITUDE, E
+      *               EMITIR O RELATORIO DE DISTRIBUICAO.
+      *
+      * VERSOES:      DATA        DESCRICAO
+      *               ----------  --------------------------------------
+      *               15/07/2019  DISTRIBUICAO DE CLIENTES POR VENDEDOR
+      *               08/08/2019  GRAVA CARTEIRA CLIENTE/VENDEDOR PARA
+      *                           CONSULTA NO CADASTRO DE VENDEDORES
+      *               09/08/2019  CHAVE ALTERNATIVA DE NOME EM
+      *                           CLIENTES.DAT (FS-NOME), PARA CONSULTA
+      *                           POR NOME EM PCLIENTES
+      *
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK "clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY FS-CNPJ
+               ALTERNATE RECORD KEY FS-NOME WITH DUPLICATES.
+
+           SELECT FILE2 ASSIGN TO DISK "vendedores.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS2-KEY
+               ALTERNATE RECORD KEY FS2-CPF.
+
+           SELECT FILE3 ASSIGN TO DISK "carteira.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS3-KEY
+               ALTERNATE RECORD KEY FS3-COD-VENDEDOR WITH DUPLICATES.
+
+           SELECT RELFILE ASSIGN TO DISK "PDISTRIBUICAO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STAT2.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY arqclientes.
+
+       COPY arqvendedor.
+
+       COPY arqcarteira.
+
+       FD RELFILE
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA.
+           03 WS-ANO          PIC 9(02) VALUE ZEROS.
+           03 WS-MES          PIC 9(02) VALUE ZEROS.
+           03 WS-DIA          PIC 9(02) VALUE ZEROS.
+
+       01 WS-DATA-REL.
+           03 WS-DATA-REL-DIA  PIC 9(02).
+           03 FILLER           PIC X(01) VALUE "/".
+           03 WS-DATA-REL-MES  PIC 9(02).
+           03 FILLER           PIC X(01) VALUE "/".
+           03 WS-DATA-REL-ANO  PIC 9(02).
+
+       01  TAB-VENDEDORES.
+           03  TAB-VEND-ITEM OCCURS 999 TIMES
+                              INDEXED BY IX-VEND.
+               05  TAB-VEND-CODIGO     PIC 9(003).
+               05  TAB-VEND-NOME       PIC X(040).
+               05  TAB-VEND-LATITUDE   PIC S9(003)V9(008).
+               05  TAB-VEND-LONGITUDE  PIC S9(003)V9(008).
+
+       01  WS-LINHA-CAB1.
+           03 FILLER             PIC X(35) VALUE SPACES.
+           03 FILLER             PIC X(45) VALUE
+              "DISTRIBUICAO DE CLIENTES POR VENDEDOR - HBSIS".
+           03 FILLER             PIC X(12) VALUE SPACES.
+           03 FILLER             PIC X(07) VALUE "PAGINA ".
+           03 WS-CAB1-PAGINA     PIC ZZZ9.
+
+       01  WS-LINHA-CAB2.
+           03 FILLER             PIC X(06) VALUE "DATA: ".
+           03 WS-CAB2-DATA       PIC X(08).
+           03 FILLER             PIC X(118) VALUE SPACES.
+
+       01  WS-LINHA-CAB3.
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 FILLER             PIC X(10) VALUE "COD.CLIEN".
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 FILLER             PIC X(40) VALUE "RAZAO SOCIAL CLIENTE".
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 FILLER             PIC X(10) VALUE "COD.VEND".
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 FILLER             PIC X(40) VALUE "NOME VENDEDOR".
+
+       01  WS-LINHA-DET.
+           03 WS-DET-COD-CLI     PIC Z(6)9.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 WS-DET-NOME-CLI    PIC X(40).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 WS-DET-COD-VEND    PIC Z(2)9.
+           03 FILLER             PIC X(08) VALUE SPACES.
+           03 WS-DET-NOME-VEND   PIC X(40).
+
+       01  WS-LINHA-SEM-VEND.
+           03 WS-SV-COD-CLI      PIC Z(6)9.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 WS-SV-NOME-CLI     PIC X(40).
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 FILLER             PIC X(40) VALUE
+              "*** NENHUM VENDEDOR CADASTRADO ***".
+
+       01  WS-LINHA-ROD1.
+           03 FILLER             PIC X(20) VALUE
+              "TOTAL DE CLIENTES: ".
+           03 WS-ROD1-TOTAL      PIC ZZZ.ZZ9.
+
+       01  WS-LINHA-ROD2.
+           03 FILLER             PIC X(22) VALUE
+              "TOTAL DE VENDEDORES: ".
+           03 WS-ROD2-TOTAL      PIC ZZZ.ZZ9.
+
+       01  WS-LINHA-ROD3.
+           03 FILLER             PIC X(29) VALUE
+              "CLIENTES SEM VENDEDOR PROX.: ".
+           03 WS-ROD3-TOTAL      PIC ZZZ.ZZ9.
+
+       77 FS-STAT         PIC 9(02).
+           88 FS-OK          VALUE ZEROS.
+           88 FS-NAO-EXISTE  VALUE 35.
+           88 FS-FIM-ARQUIVO VALUE 10.
+       77 FS-STAT2        PIC 9(02).
+
+       77 WS-CLIENTES-SW    PIC X      VALUE "S".
+           88 CLIENTES-AUSENTE    VALUE "N".
+       77 WS-VENDEDORES-SW  PIC X      VALUE "S".
+           88 VENDEDORES-AUSENTE  VALUE "N".
+
+       77 WS-PAGINA       PIC 9(04) VALUE ZEROS.
+       77 WS-LINHA        PIC 9(03) VALUE ZEROS.
+       77 WS-MAX-LINHAS   PIC 9(03) VALUE 050.
+
+       77 WS-QTD-VENDEDORES PIC 9(003) VALUE ZEROS.
+       77 WS-TOTAL-CLIENTES PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-SEM-VEND PIC 9(07) VALUE ZEROS.
+
+       77 WS-VEND-ACHADO      PIC 9(003) VALUE ZEROS.
+       77 WS-VEND-ACHADO-NOME PIC X(040) VALUE SPACES.
+       77 WS-DIF-LAT           PIC S9(003)V9(008).
+       77 WS-DIF-LONG          PIC S9(003)V9(008).
+       77 WS-DIST-ATUAL        PIC 9(06)V9(008).
+       77 WS-DIST-MENOR        PIC 9(06)V9(008).
+
+       77 WS-MSGERRO      PIC X(100).
+
+       PROCEDURE DIVISION.
+       0000-CONTROLE SECTION.
+       0000.
+           PERFORM 1000-INICIO THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA THRU 2000-PROCESSA-FIM
+                   UNTIL FS-FIM-ARQUIVO.
+           PERFORM 3000-RODAPE  THRU 3000-RODAPE-FIM.
+           PERFORM 8000-FINALIZA THRU 8000-FINALIZA-FIM.
+           GOBACK.
+
+       0000-EXIT.
+           EXIT.
+
+      * -----------------------------------
+       1000-INICIO SECTION.
+       1000.
+           PERFORM 9000-ABRIR-ARQUIVOS THRU 9000-ABRIR-ARQUIVOS-FIM.
+
+           ACCEPT WS-DATA FROM DATE.
+           MOVE WS-DIA TO WS-DATA-REL-DIA.
+           MOVE WS-MES TO WS-DATA-REL-MES.
+           MOVE WS-ANO TO WS-DATA-REL-ANO.
+
+           MOVE 1     TO WS-PAGINA.
+           MOVE ZEROS TO WS-LINHA.
+           MOVE ZEROS TO WS-TOTAL-CLIENTES WS-TOTAL-SEM-VEND.
+
+           IF NOT VENDEDORES-AUSENTE
+               PERFORM 1100-CARREGA-VENDEDOR
+                  THRU 1100-CARREGA-VENDEDOR-FIM
+                       UNTIL FS-FIM-ARQUIVO
+           END-IF.
+
+           PERFORM 2200-CABECALHO THRU 2200-CABECALHO-FIM.
+
+           IF CLIENTES-AUSENTE
+               CONTINUE
+           ELSE
+               MOVE ZEROS TO FS-CODIGO
+               MOVE ZEROS TO FS-STAT
+               START FILE1 KEY IS NOT LESS THAN FS-KEY
+                   INVALID KEY
+                       MOVE 10 TO FS-STAT
+               END-START
+
+               IF FS-OK
+                   PERFORM 9100-LER-CLIENTE THRU 9100-LER-CLIENTE-FIM
+               END-IF
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      * -----------------------------------
+      * CARREGA TODOS OS VENDEDORES EM TABELA NA MEMORIA
+       1100-CARREGA-VENDEDOR SECTION.
+       1100.
+           READ FILE2 NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+           IF FS-OK
+               ADD 1 TO WS-QTD-VENDEDORES
+               SET IX-VEND TO WS-QTD-VENDEDORES
+               MOVE FS2-CODIGO    TO TAB-VEND-CODIGO (IX-VEND)
+               MOVE FS2-NOME      TO TAB-VEND-NOME (IX-VEND)
+               MOVE FS2-LATITUDE  TO TAB-VEND-LATITUDE (IX-VEND)
+               MOVE FS2-LONGITUDE TO TAB-VEND-LONGITUDE (IX-VEND)
+           END-IF.
+
+       1100-CARREGA-VENDEDOR-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2000-PROCESSA SECTION.
+       2000.
+           PERFORM 2100-DETALHE THRU 2100-DETALHE-FIM.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           PERFORM 9100-LER-CLIENTE THRU 9100-LER-CLIENTE-FIM.
+
+       2000-PROCESSA-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2100-DETALHE SECTION.
+       2100.
+           IF WS-LINHA NOT LESS THAN WS-MAX-LINHAS
+               PERFORM 2200-CABECALHO
+                  THRU 2200-CABECALHO-FIM
+           END-IF.
+
+           IF WS-QTD-VENDEDORES = ZEROS
+               PERFORM 2300-SEM-VENDEDOR THRU 2300-SEM-VENDEDOR-FIM
+           ELSE
+               PERFORM 5000-VENDEDOR-PROXIMO
+                  THRU 5000-VENDEDOR-PROXIMO-FIM
+               PERFORM 2400-COM-VENDEDOR THRU 2400-COM-VENDEDOR-FIM
+           END-IF.
+
+           ADD 1 TO WS-LINHA.
+
+       2100-DETALHE-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2300-SEM-VENDEDOR SECTION.
+       2300.
+           ADD 1 TO WS-TOTAL-SEM-VEND.
+           MOVE SPACES          TO WS-LINHA-SEM-VEND.
+           MOVE FS-CODIGO       TO WS-SV-COD-CLI.
+           MOVE FS-NOME         TO WS-SV-NOME-CLI.
+           MOVE WS-LINHA-SEM-VEND TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       2300-SEM-VENDEDOR-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2400-COM-VENDEDOR SECTION.
+       2400.
+           MOVE SPACES           TO WS-LINHA-DET.
+           MOVE FS-CODIGO        TO WS-DET-COD-CLI.
+           MOVE FS-NOME          TO WS-DET-NOME-CLI.
+           MOVE WS-VEND-ACHADO      TO WS-DET-COD-VEND.
+           MOVE WS-VEND-ACHADO-NOME TO WS-DET-NOME-VEND.
+           MOVE WS-LINHA-DET     TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           PERFORM 2450-GRAVA-CARTEIRA THRU 2450-GRAVA-CARTEIRA-FIM.
+
+       2400-COM-VENDEDOR-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * GRAVA O VINCULO CLIENTE/VENDEDOR NA CARTEIRA (FILE3), PARA
+      * CONSULTA POSTERIOR EM PVENDEDOR
+       2450-GRAVA-CARTEIRA SECTION.
+       2450.
+           MOVE FS-CODIGO      TO FS3-COD-CLIENTE.
+           MOVE WS-VEND-ACHADO TO FS3-COD-VENDEDOR.
+
+           WRITE FILE3-REC
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR CARTEIRA DO CLIENTE "
+                           FS-CODIGO
+           END-WRITE.
+
+       2450-GRAVA-CARTEIRA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * PROCURA NA TABELA O VENDEDOR MAIS PROXIMO DO CLIENTE ATUAL,
+      * COMPARANDO A DISTANCIA AO QUADRADO (EVITA RAIZ QUADRADA,
+      * BASTA PARA ORDENAR QUEM ESTA MAIS PROXIMO).
+       5000-VENDEDOR-PROXIMO SECTION.
+       5000.
+           MOVE ZEROS TO WS-DIST-MENOR.
+           MOVE ZEROS TO WS-VEND-ACHADO.
+           MOVE SPACES TO WS-VEND-ACHADO-NOME.
+
+           PERFORM 5100-COMPARA-VENDEDOR THRU 5100-COMPARA-VENDEDOR-FIM
+              VARYING IX-VEND FROM 1 BY 1
+              UNTIL IX-VEND > WS-QTD-VENDEDORES.
+
+       5000-VENDEDOR-PROXIMO-FIM.
+           EXIT.
+
+       5100-COMPARA-VENDEDOR SECTION.
+       5100.
+           COMPUTE WS-DIF-LAT =
+                   TAB-VEND-LATITUDE (IX-VEND) - FS-LATITUDE.
+           COMPUTE WS-DIF-LONG =
+                   TAB-VEND-LONGITUDE (IX-VEND) - FS-LONGITUDE.
+           COMPUTE WS-DIST-ATUAL =
+                   (WS-DIF-LAT * WS-DIF-LAT) +
+                   (WS-DIF-LONG * WS-DIF-LONG).
+
+           IF IX-VEND = 1 OR WS-DIST-ATUAL < WS-DIST-MENOR
+              MOVE WS-DIST-ATUAL              TO WS-DIST-MENOR
+              MOVE TAB-VEND-CODIGO (IX-VEND)  TO WS-VEND-ACHADO
+              MOVE TAB-VEND-NOME (IX-VEND)    TO WS-VEND-ACHADO-NOME
+           END-IF.
+
+       5100-COMPARA-VENDEDOR-FIM.
+           EXIT.
+
+      * -----------------------------------
+       2200-CABECALHO SECTION.
+       2200.
+           ADD 1      TO WS-PAGINA.
+           MOVE ZEROS TO WS-LINHA.
+
+           MOVE WS-PAGINA      TO WS-CAB1-PAGINA.
+           MOVE WS-LINHA-CAB1  TO REL-LINHA.
+           IF WS-PAGINA = 1
+               WRITE REL-LINHA
+           ELSE
+               WRITE REL-LINHA AFTER ADVANCING PAGE
+           END-IF.
+
+           MOVE WS-DATA-REL    TO WS-CAB2-DATA.
+           MOVE WS-LINHA-CAB2  TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE SPACES         TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE WS-LINHA-CAB3  TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE SPACES         TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       2200-CABECALHO-FIM.
+           EXIT.
+
+      * -----------------------------------
+       3000-RODAPE SECTION.
+       3000.
+           MOVE SPACES            TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE WS-TOTAL-CLIENTES   TO WS-ROD1-TOTAL.
+           MOVE WS-LINHA-ROD1       TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE WS-QTD-VENDEDORES   TO WS-ROD2-TOTAL.
+           MOVE WS-LINHA-ROD2       TO REL-LINHA.
+           WRITE REL-LINHA.
+
+           MOVE WS-TOTAL-SEM-VEND   TO WS-ROD3-TOTAL.
+           MOVE WS-LINHA-ROD3       TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       3000-RODAPE-FIM.
+           EXIT.
+
+      * -----------------------------------
+       8000-FINALIZA SECTION.
+       8000.
+           CLOSE FILE1.
+           CLOSE FILE2.
+           CLOSE FILE3.
+           CLOSE RELFILE.
+           DISPLAY "DISTRIBUICAO GERADA EM PDISTRIBUICAO.LST".
+           DISPLAY WS-TOTAL-CLIENTES " CLIENTE(S) DISTRIBUIDO(S)".
+
+       8000-FINALIZA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVOS PARA LEITURA E IMPRESSAO
+       9000-ABRIR-ARQUIVOS SECTION.
+       9000.
+           OPEN INPUT FILE1.
+           IF FS-NAO-EXISTE
+               STRING "ARQUIVO CLIENTES.DAT NAO ENCONTRADO"
+                      INTO WS-MSGERRO
+               DISPLAY WS-MSGERRO
+               MOVE 10 TO FS-STAT
+               MOVE "N" TO WS-CLIENTES-SW
+           END-IF.
+
+           OPEN INPUT FILE2.
+           IF FS-NAO-EXISTE
+               STRING "ARQUIVO VENDEDORES.DAT NAO ENCONTRADO"
+                      INTO WS-MSGERRO
+               DISPLAY WS-MSGERRO
+               MOVE 10 TO FS-STAT
+               MOVE "N" TO WS-VENDEDORES-SW
+           END-IF.
+
+           OPEN OUTPUT FILE3.
+
+           OPEN OUTPUT RELFILE.
+
+       9000-ABRIR-ARQUIVOS-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * LE PROXIMO CLIENTE EM SEQUENCIA DE CODIGO
+       9100-LER-CLIENTE SECTION.
+       9100.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT
+           END-READ.
+
+       9100-LER-CLIENTE-FIM.
+           EXIT.
