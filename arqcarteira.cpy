@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * COPY:         ARQCARTEIRA
+      * OBJETIVO:     LAYOUT DA CARTEIRA DE CLIENTES POR VENDEDOR
+      *               (FILE3), VINCULANDO FS-CODIGO (CLIENTE) A
+      *               FS2-CODIGO (VENDEDOR).
+      *----------------------------------------------------------------*
+       FD  FILE3
+           LABEL RECORD IS STANDARD.
+       01  FILE3-REC.
+           03  FS3-KEY.
+               05  FS3-COD-CLIENTE   PIC 9(007).
+           03  FS3-COD-VENDEDOR      PIC 9(003).
+           03  FILLER                PIC X(020).
